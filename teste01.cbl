@@ -3,24 +3,361 @@
       * Date:10/04/2023
       * Purpose:teste do OpenCoboll
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * 08/08/2026 RFS  Turned the single hardcoded addition into a
+      *                 batch totals program - reads a file of number
+      *                 pairs, prints a result line for each pair and
+      *                 accumulates a grand total instead of
+      *                 recompiling for every calculation.
+      * 08/08/2026 RFS  Widened the result field past the old 999
+      *                 display ceiling and added a checkpoint record
+      *                 every WS-INTERVALO-CKPT records so a large
+      *                 batch can restart after an abend instead of
+      *                 reprocessing the whole file.
+      * 08/08/2026 RFS  Added FILE STATUS checking on every OPEN/READ/
+      *                 WRITE and a standard error paragraph that logs
+      *                 any non-zero status to JOB-LOG and abends the
+      *                 run, instead of letting a bad status go
+      *                 unnoticed.
+      * 08/08/2026 RFS  Added a LINKAGE SECTION return-code parameter
+      *                 so PROGMENU can CALL this as a subprogram; it
+      *                 still runs standalone under JCL exactly as
+      *                 before since USING is optional on a CALL.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. teste01.
+       PROGRAM-ID. teste01 IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARES-NUMEROS ASSIGN TO "PARESNUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARES-NUMEROS.
+           SELECT TOTAIS-REPORT ASSIGN TO "TOTALRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TOTAIS-REPORT.
+           SELECT PONTO-CONTROLE ASSIGN TO "TOTALCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PONTO-CONTROLE.
+           SELECT JOB-LOG ASSIGN TO "JOBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOB-LOG.
        DATA DIVISION.
        FILE SECTION.
+       FD  PARES-NUMEROS
+           RECORDING MODE IS F.
+       01  PARES-NUMEROS-REG.
+           05  PN-N1                     PIC 9(05).
+           05  PN-N2                     PIC 9(05).
+
+       FD  TOTAIS-REPORT
+           RECORDING MODE IS F.
+       01  TOTAIS-REPORT-REG             PIC X(80).
+
+       FD  PONTO-CONTROLE
+           RECORDING MODE IS F.
+       01  PONTO-CONTROLE-REG.
+           05  PC-QTD-PROCESSADOS        PIC 9(07).
+           05  PC-GRANDE-TOTAL           PIC 9(09).
+
+       FD  JOB-LOG
+           RECORDING MODE IS F.
+       01  JOB-LOG-REG                   PIC X(80).
+
        WORKING-STORAGE SECTION.
-       77 WS-N1                    PIC 9(02) VALUE ZEROS.
-       77 WS-N2                    PIC 9(02) VALUE ZEROS.
-       77 WS-N3                    PIC Z(03) VALUE ZEROS.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
+       77 WS-N1                    PIC 9(05) VALUE ZEROS.
+       77 WS-N2                    PIC 9(05) VALUE ZEROS.
+       77 WS-N3                    PIC 9(06) VALUE ZEROS.
+       77 WS-INTERVALO-CKPT        PIC 9(05) VALUE 100.
+       77 WS-FS-PARES-NUMEROS      PIC X(02) VALUE SPACES.
+       77 WS-FS-TOTAIS-REPORT      PIC X(02) VALUE SPACES.
+       77 WS-FS-PONTO-CONTROLE     PIC X(02) VALUE SPACES.
+       77 WS-FS-JOB-LOG            PIC X(02) VALUE SPACES.
+
+       01  WS-ERRO-LINHA.
+           05  FILLER                PIC X(13) VALUE 'ERRO ARQUIVO='.
+           05  WS-ERRO-ARQUIVO       PIC X(08).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  FILLER                PIC X(10) VALUE 'OPERACAO='.
+           05  WS-ERRO-OPERACAO      PIC X(06).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  FILLER                PIC X(08) VALUE 'STATUS='.
+           05  WS-ERRO-STATUS        PIC X(02).
+           05  FILLER                PIC X(31) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-PARES          PIC X(01) VALUE 'N'.
+               88  FIM-PARES-NUMEROS VALUE 'S'.
+           05  WS-CKPT-EXISTE        PIC X(01) VALUE 'N'.
+               88  HA-CKPT-ANTERIOR  VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-QTD-LIDOS          PIC 9(07) VALUE ZEROS.
+           05  WS-QTD-JA-PROCESSADO  PIC 9(07) VALUE ZEROS.
+           05  WS-QTD-SKIP           PIC 9(07) VALUE ZEROS.
+           05  WS-GRANDE-TOTAL       PIC 9(09) VALUE ZEROS.
+           05  WS-CKPT-QUOCIENTE     PIC 9(07) VALUE ZEROS.
+           05  WS-CKPT-RESTO         PIC 9(05) VALUE ZEROS.
+           05  WS-QTD-SKIP-LIDO      PIC 9(07) VALUE ZEROS.
+
+       01  WS-LINHA-DETALHE.
+           05  FILLER                PIC X(10) VALUE 'RESULTADO:'.
+           05  WS-DET-N3             PIC ZZZ,ZZ9.
+           05  FILLER                PIC X(64) VALUE SPACES.
+
+       01  WS-LINHA-TOTAL.
+           05  FILLER                PIC X(14) VALUE 'GRANDE TOTAL: '.
+           05  WS-TOT-GRANDE-TOTAL   PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                PIC X(57) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-RETORNO                PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-RETORNO.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE    THRU 1000-EXIT
+           PERFORM 2000-PROCESS-PAR   THRU 2000-EXIT
+               UNTIL FIM-PARES-NUMEROS
+           PERFORM 3000-FINALIZE      THRU 3000-EXIT
+           MOVE ZERO TO LK-RETORNO
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the batch of number pairs, resuming
+      * from the last checkpoint when one is found
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN EXTEND JOB-LOG
+           IF WS-FS-JOB-LOG NOT = '00'
+               CLOSE JOB-LOG
+               OPEN OUTPUT JOB-LOG
+               IF WS-FS-JOB-LOG NOT = '00'
+                   DISPLAY 'ERRO ARQUIVO=JOBLOG OPERACAO=OPEN STATUS='
+                       WS-FS-JOB-LOG
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT
+
+           OPEN INPUT PARES-NUMEROS
+           IF WS-FS-PARES-NUMEROS NOT = '00'
+               MOVE 'PARESNUM' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PARES-NUMEROS TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           IF HA-CKPT-ANTERIOR
+               OPEN EXTEND TOTAIS-REPORT
+               OPEN EXTEND PONTO-CONTROLE
+               MOVE WS-QTD-JA-PROCESSADO TO WS-QTD-SKIP
+               MOVE ZEROS TO WS-QTD-SKIP-LIDO
+               PERFORM 1200-SKIP-PROCESSADO THRU 1200-EXIT
+                   UNTIL FIM-PARES-NUMEROS
+                      OR WS-QTD-SKIP-LIDO >= WS-QTD-SKIP
+           ELSE
+               OPEN OUTPUT TOTAIS-REPORT
+               OPEN OUTPUT PONTO-CONTROLE
+           END-IF
 
-            MOVE 5 TO WS-N1
-            MOVE 5 TO WS-N2
+           IF WS-FS-TOTAIS-REPORT NOT = '00'
+               MOVE 'TOTALRPT' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-TOTAIS-REPORT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
 
-            COMPUTE WS-N3 = WS-N1 + WS-N2
+           IF WS-FS-PONTO-CONTROLE NOT = '00'
+               MOVE 'TOTALCKP' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PONTO-CONTROLE TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
 
-            DISPLAY "O RESULTADO E:" WS-N3
-            STOP RUN.
+           PERFORM 2100-READ-PAR THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LOAD-CHECKPOINT - read the last checkpoint record written
+      * by a prior, interrupted run (if any)
+      ******************************************************************
+       1100-LOAD-CHECKPOINT.
+           OPEN INPUT PONTO-CONTROLE
+           IF WS-FS-PONTO-CONTROLE = '00'
+               PERFORM UNTIL WS-FS-PONTO-CONTROLE = '10'
+                   READ PONTO-CONTROLE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE PC-QTD-PROCESSADOS
+                                             TO WS-QTD-JA-PROCESSADO
+                           MOVE PC-GRANDE-TOTAL TO WS-GRANDE-TOTAL
+                           SET HA-CKPT-ANTERIOR TO TRUE
+                   END-READ
+                   IF WS-FS-PONTO-CONTROLE NOT = '00' AND NOT = '10'
+                       MOVE 'TOTALCKP' TO WS-ERRO-ARQUIVO
+                       MOVE 'READ'     TO WS-ERRO-OPERACAO
+                       MOVE WS-FS-PONTO-CONTROLE TO WS-ERRO-STATUS
+                       PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+                   END-IF
+               END-PERFORM
+               CLOSE PONTO-CONTROLE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-SKIP-PROCESSADO - re-position past a pair already totaled
+      * in an earlier, interrupted run
+      ******************************************************************
+       1200-SKIP-PROCESSADO.
+           READ PARES-NUMEROS
+               AT END
+                   SET FIM-PARES-NUMEROS TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-QTD-SKIP-LIDO
+           END-READ
+           IF WS-FS-PARES-NUMEROS NOT = '00' AND NOT = '10'
+               MOVE 'PARESNUM' TO WS-ERRO-ARQUIVO
+               MOVE 'READ'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PARES-NUMEROS TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-PAR - add one pair, print it, roll into the total
+      ******************************************************************
+       2000-PROCESS-PAR.
+           ADD 1 TO WS-QTD-LIDOS
+           MOVE PN-N1 TO WS-N1
+           MOVE PN-N2 TO WS-N2
+
+           COMPUTE WS-N3 = WS-N1 + WS-N2
+
+           DISPLAY "O RESULTADO E:" WS-N3
+           MOVE WS-N3 TO WS-DET-N3
+           MOVE WS-LINHA-DETALHE TO TOTAIS-REPORT-REG
+           WRITE TOTAIS-REPORT-REG
+           IF WS-FS-TOTAIS-REPORT NOT = '00'
+               MOVE 'TOTALRPT' TO WS-ERRO-ARQUIVO
+               MOVE 'WRITE'    TO WS-ERRO-OPERACAO
+               MOVE WS-FS-TOTAIS-REPORT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           ADD WS-N3 TO WS-GRANDE-TOTAL
+           ADD 1 TO WS-QTD-JA-PROCESSADO
+
+           DIVIDE WS-QTD-JA-PROCESSADO BY WS-INTERVALO-CKPT
+               GIVING WS-CKPT-QUOCIENTE
+               REMAINDER WS-CKPT-RESTO
+           IF WS-CKPT-RESTO = ZEROS
+               PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+           END-IF
+
+           PERFORM 2100-READ-PAR THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-WRITE-CHECKPOINT - record the restart point for this job
+      ******************************************************************
+       2200-WRITE-CHECKPOINT.
+           MOVE WS-QTD-JA-PROCESSADO TO PC-QTD-PROCESSADOS
+           MOVE WS-GRANDE-TOTAL      TO PC-GRANDE-TOTAL
+           WRITE PONTO-CONTROLE-REG
+           IF WS-FS-PONTO-CONTROLE NOT = '00'
+               MOVE 'TOTALCKP' TO WS-ERRO-ARQUIVO
+               MOVE 'WRITE'    TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PONTO-CONTROLE TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-READ-PAR - read the next number pair
+      ******************************************************************
+       2100-READ-PAR.
+           READ PARES-NUMEROS
+               AT END
+                   SET FIM-PARES-NUMEROS TO TRUE
+           END-READ
+           IF WS-FS-PARES-NUMEROS NOT = '00' AND NOT = '10'
+               MOVE 'PARESNUM' TO WS-ERRO-ARQUIVO
+               MOVE 'READ'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PARES-NUMEROS TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE - close the files and print the grand total
+      ******************************************************************
+       3000-FINALIZE.
+           MOVE WS-GRANDE-TOTAL TO WS-TOT-GRANDE-TOTAL
+           MOVE WS-LINHA-TOTAL TO TOTAIS-REPORT-REG
+           WRITE TOTAIS-REPORT-REG
+           IF WS-FS-TOTAIS-REPORT NOT = '00'
+               MOVE 'TOTALRPT' TO WS-ERRO-ARQUIVO
+               MOVE 'WRITE'    TO WS-ERRO-OPERACAO
+               MOVE WS-FS-TOTAIS-REPORT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           DISPLAY "GRANDE TOTAL: " WS-GRANDE-TOTAL
+           DISPLAY "PARES LIDOS.: " WS-QTD-LIDOS
+
+           CLOSE PARES-NUMEROS
+           CLOSE TOTAIS-REPORT
+           PERFORM 3100-CLEAR-CHECKPOINT THRU 3100-EXIT
+           CLOSE JOB-LOG.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-CLEAR-CHECKPOINT - a run that reaches here finished
+      * normally, so the restart point is truncated back to empty;
+      * otherwise the next run would be mistaken for a restart of this
+      * one even though nothing was left interrupted
+      ******************************************************************
+       3100-CLEAR-CHECKPOINT.
+           CLOSE PONTO-CONTROLE
+           OPEN OUTPUT PONTO-CONTROLE
+           IF WS-FS-PONTO-CONTROLE NOT = '00'
+               MOVE 'TOTALCKP' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PONTO-CONTROLE TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+           CLOSE PONTO-CONTROLE.
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-ERROR-PARAGRAPH - standard error handler: log the failing
+      * file/operation/status to JOB-LOG and abend the run.  A bad
+      * FILE STATUS on a batch job is not something the next paragraph
+      * can safely work around.
+      ******************************************************************
+       8000-ERROR-PARAGRAPH.
+           MOVE WS-ERRO-LINHA TO JOB-LOG-REG
+           WRITE JOB-LOG-REG
+           DISPLAY WS-ERRO-LINHA
+           CLOSE JOB-LOG
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       8000-EXIT.
+           EXIT.
        END PROGRAM teste01
        .
