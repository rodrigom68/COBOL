@@ -3,28 +3,301 @@
       * Date: 04/06/2023
       * Purpose: aprendizado
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * 08/08/2026 RFS  Replaced the hardcoded SET WS-NUM-1/WS-NUM-2
+      *                 demo with a real maintenance program against
+      *                 an indexed REGISTRO-CADASTRO register file -
+      *                 each MANUT-TRANS transaction reads a record by
+      *                 key, updates its two fields and rewrites it.
+      * 08/08/2026 RFS  Added edit checks (numeric range, not below
+      *                 zero, not above WS-MAX-NEGOCIO) before a field
+      *                 is applied - a bad value is rejected, logged to
+      *                 REJEICOES and the original field is left
+      *                 untouched.
+      * 08/08/2026 RFS  Added a standard error paragraph that logs any
+      *                 non-zero FILE STATUS on OPEN/READ/REWRITE/WRITE
+      *                 to JOB-LOG and abends the run.
+      * 08/08/2026 RFS  Added a LINKAGE SECTION return-code parameter
+      *                 so PROGMENU can CALL this as a subprogram; it
+      *                 still runs standalone under JCL exactly as
+      *                 before since USING is optional on a CALL.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOMM.
+       PROGRAM-ID. PROGREG IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGISTRO-CADASTRO ASSIGN TO "REGCAD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RC-CHAVE
+               FILE STATUS IS WS-FS-REGISTRO.
+           SELECT MANUT-TRANS ASSIGN TO "MANUTTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-MANUT.
+           SELECT REJEICOES ASSIGN TO "REGREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REJEICOES.
+           SELECT JOB-LOG ASSIGN TO "JOBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOB-LOG.
        DATA DIVISION.
        FILE SECTION.
+       FD  REGISTRO-CADASTRO
+           RECORDING MODE IS F.
+       01  REGISTRO-CADASTRO-REG.
+           05  RC-CHAVE                  PIC 9(05).
+           05  RC-NUM-1                  PIC 99.
+           05  RC-NUM-2                  PIC 99.
+
+       FD  MANUT-TRANS
+           RECORDING MODE IS F.
+       01  MANUT-TRANS-REG.
+           05  MT-CHAVE                  PIC 9(05).
+           05  MT-NOVO-NUM-1             PIC 99.
+           05  MT-NOVO-NUM-2             PIC 99.
+
+       FD  REJEICOES
+           RECORDING MODE IS F.
+       01  REJEICOES-REG.
+           05  RJ-CHAVE                  PIC 9(05).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  RJ-CAMPO                  PIC X(06).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  RJ-VALOR-TENTADO          PIC 99.
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  RJ-MOTIVO                 PIC X(30).
+
+       FD  JOB-LOG
+           RECORDING MODE IS F.
+       01  JOB-LOG-REG                   PIC X(80).
+
        WORKING-STORAGE SECTION.
-       77 WS-NUM-1                              PIC 99 VALUE 0.
-       77 WS-NUM-2                              PIC 99 VALUE 0.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY 'ANTES DE SETAR WS-NUM-1.: ' WS-NUM-1
-            SET WS-NUM-1                   TO 5
-            DISPLAY 'DEPOIS DE SETAR WS-NUM-1: ' WS-NUM-1
+       77 WS-FS-REGISTRO            PIC X(02) VALUE SPACES.
+       77 WS-FS-MANUT               PIC X(02) VALUE SPACES.
+       77 WS-FS-REJEICOES           PIC X(02) VALUE SPACES.
+       77 WS-FS-JOB-LOG             PIC X(02) VALUE SPACES.
+       77 WS-MAX-NEGOCIO            PIC 99 VALUE 94.
+
+       01  WS-ERRO-LINHA.
+           05  FILLER                PIC X(13) VALUE 'ERRO ARQUIVO='.
+           05  WS-ERRO-ARQUIVO       PIC X(08).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  FILLER                PIC X(10) VALUE 'OPERACAO='.
+           05  WS-ERRO-OPERACAO      PIC X(06).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  FILLER                PIC X(08) VALUE 'STATUS='.
+           05  WS-ERRO-STATUS        PIC X(02).
+           05  FILLER                PIC X(31) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-MANUT          PIC X(01) VALUE 'N'.
+               88  FIM-MANUT-TRANS   VALUE 'S'.
+           05  WS-CAMPOS-VALIDOS     PIC X(01) VALUE 'N'.
+               88  CAMPOS-OK         VALUE 'S' FALSE 'N'.
+
+       01  WS-CONTADORES.
+           05  WS-QTD-LIDOS          PIC 9(05) VALUE ZEROS.
+           05  WS-QTD-ATUALIZADOS    PIC 9(05) VALUE ZEROS.
+           05  WS-QTD-NAO-ENCONTRADO PIC 9(05) VALUE ZEROS.
+           05  WS-QTD-REJEITADOS     PIC 9(05) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-RETORNO                PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-RETORNO.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE    THRU 1000-EXIT
+           PERFORM 2000-PROCESS-MANUT THRU 2000-EXIT
+               UNTIL FIM-MANUT-TRANS
+           PERFORM 3000-FINALIZE      THRU 3000-EXIT
+           MOVE ZERO TO LK-RETORNO
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the register file for update and the
+      * day's maintenance transactions
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN EXTEND JOB-LOG
+           IF WS-FS-JOB-LOG NOT = '00'
+               CLOSE JOB-LOG
+               OPEN OUTPUT JOB-LOG
+               IF WS-FS-JOB-LOG NOT = '00'
+                   DISPLAY 'ERRO ARQUIVO=JOBLOG OPERACAO=OPEN STATUS='
+                       WS-FS-JOB-LOG
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN I-O   REGISTRO-CADASTRO
+           IF WS-FS-REGISTRO NOT = '00'
+               MOVE 'REGCAD'   TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-REGISTRO TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           OPEN INPUT MANUT-TRANS
+           IF WS-FS-MANUT NOT = '00'
+               MOVE 'MANUTTRN' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-MANUT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           OPEN EXTEND REJEICOES
+           IF WS-FS-REJEICOES NOT = '00'
+               CLOSE REJEICOES
+               OPEN OUTPUT REJEICOES
+           END-IF
+           IF WS-FS-REJEICOES NOT = '00'
+               MOVE 'REGREJ'   TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-REJEICOES TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           PERFORM 2100-READ-MANUT THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
 
-            DISPLAY 'ANTES DE SETAR WS-NUM-2.: ' WS-NUM-2
-            SET WS-NUM-2                   TO WS-NUM-1
-            DISPLAY 'DEPOIS DE SETAR WS-NUM-2: ' WS-NUM-2
+      ******************************************************************
+      * 2000-PROCESS-MANUT - read the register record by key, update
+      * its two fields and rewrite it
+      ******************************************************************
+       2000-PROCESS-MANUT.
+           ADD 1 TO WS-QTD-LIDOS
+           MOVE MT-CHAVE TO RC-CHAVE
+           READ REGISTRO-CADASTRO
+               INVALID KEY
+                   ADD 1 TO WS-QTD-NAO-ENCONTRADO
+                   DISPLAY 'REGISTRO NAO ENCONTRADO: ' MT-CHAVE
+               NOT INVALID KEY
+                   IF WS-FS-REGISTRO NOT = '00'
+                       MOVE 'REGCAD' TO WS-ERRO-ARQUIVO
+                       MOVE 'READ'   TO WS-ERRO-OPERACAO
+                       MOVE WS-FS-REGISTRO TO WS-ERRO-STATUS
+                       PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+                   END-IF
+                   PERFORM 2050-VALIDAR-CAMPOS THRU 2050-EXIT
+                   IF CAMPOS-OK
+                       DISPLAY 'ANTES DE SETAR RC-NUM-1.: ' RC-NUM-1
+                       MOVE MT-NOVO-NUM-1 TO RC-NUM-1
+                       DISPLAY 'DEPOIS DE SETAR RC-NUM-1: ' RC-NUM-1
+
+                       DISPLAY 'ANTES DE SETAR RC-NUM-2.: ' RC-NUM-2
+                       MOVE MT-NOVO-NUM-2 TO RC-NUM-2
+                       DISPLAY 'DEPOIS DE SETAR RC-NUM-2: ' RC-NUM-2
+
+                       REWRITE REGISTRO-CADASTRO-REG
+                       IF WS-FS-REGISTRO NOT = '00'
+                           MOVE 'REGCAD'   TO WS-ERRO-ARQUIVO
+                           MOVE 'REWRITE'  TO WS-ERRO-OPERACAO
+                           MOVE WS-FS-REGISTRO TO WS-ERRO-STATUS
+                           PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+                       END-IF
+                       ADD 1 TO WS-QTD-ATUALIZADOS
+                   ELSE
+                       ADD 1 TO WS-QTD-REJEITADOS
+                       DISPLAY 'ATUALIZACAO REJEITADA...: ' MT-CHAVE
+                   END-IF
+           END-READ
+
+           PERFORM 2100-READ-MANUT THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
 
-            SET WS-NUM-1                   TO 7
+      ******************************************************************
+      * 2050-VALIDAR-CAMPOS - reject a value below zero or above the
+      * business maximum; on rejection the original field is never
+      * touched and the attempted value is logged to REJEICOES
+      ******************************************************************
+       2050-VALIDAR-CAMPOS.
+           SET CAMPOS-OK TO TRUE
+
+           IF MT-NOVO-NUM-1 < ZEROS OR MT-NOVO-NUM-1 > WS-MAX-NEGOCIO
+               SET CAMPOS-OK TO FALSE
+               MOVE 'NUM-1 ' TO RJ-CAMPO
+               MOVE MT-NOVO-NUM-1 TO RJ-VALOR-TENTADO
+               MOVE 'VALOR FORA DA FAIXA PERMITIDA' TO RJ-MOTIVO
+               PERFORM 2060-GRAVA-REJEICAO THRU 2060-EXIT
+           END-IF
 
-            DISPLAY 'VALOR FINAL WS-NUM-1....: ' WS-NUM-1
-            DISPLAY 'VALOR FINAL WS-NUM-2....: ' WS-NUM-2
+           IF MT-NOVO-NUM-2 < ZEROS OR MT-NOVO-NUM-2 > WS-MAX-NEGOCIO
+               SET CAMPOS-OK TO FALSE
+               MOVE 'NUM-2 ' TO RJ-CAMPO
+               MOVE MT-NOVO-NUM-2 TO RJ-VALOR-TENTADO
+               MOVE 'VALOR FORA DA FAIXA PERMITIDA' TO RJ-MOTIVO
+               PERFORM 2060-GRAVA-REJEICAO THRU 2060-EXIT
+           END-IF.
+       2050-EXIT.
+           EXIT.
 
-            STOP RUN.
-       END PROGRAM PROGCOMM.
+      ******************************************************************
+      * 2060-GRAVA-REJEICAO - log one rejected field update attempt
+      ******************************************************************
+       2060-GRAVA-REJEICAO.
+           MOVE MT-CHAVE TO RJ-CHAVE
+           WRITE REJEICOES-REG
+           IF WS-FS-REJEICOES NOT = '00'
+               MOVE 'REGREJ'   TO WS-ERRO-ARQUIVO
+               MOVE 'WRITE'    TO WS-ERRO-OPERACAO
+               MOVE WS-FS-REJEICOES TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       2060-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-READ-MANUT - read the next maintenance transaction
+      ******************************************************************
+       2100-READ-MANUT.
+           READ MANUT-TRANS
+               AT END
+                   SET FIM-MANUT-TRANS TO TRUE
+           END-READ
+           IF WS-FS-MANUT NOT = '00' AND NOT = '10'
+               MOVE 'MANUTTRN' TO WS-ERRO-ARQUIVO
+               MOVE 'READ'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-MANUT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE - close the files and report what was updated
+      ******************************************************************
+       3000-FINALIZE.
+           CLOSE REGISTRO-CADASTRO
+           CLOSE MANUT-TRANS
+           CLOSE REJEICOES
+           CLOSE JOB-LOG
+           DISPLAY 'TRANSACOES LIDAS.......: ' WS-QTD-LIDOS
+           DISPLAY 'REGISTROS ATUALIZADOS..: ' WS-QTD-ATUALIZADOS
+           DISPLAY 'REGISTROS NAO ENCONTRADO: ' WS-QTD-NAO-ENCONTRADO
+           DISPLAY 'ATUALIZACOES REJEITADAS.: ' WS-QTD-REJEITADOS.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-ERROR-PARAGRAPH - standard error handler: log the failing
+      * file/operation/status to JOB-LOG and abend the run.
+      ******************************************************************
+       8000-ERROR-PARAGRAPH.
+           MOVE WS-ERRO-LINHA TO JOB-LOG-REG
+           WRITE JOB-LOG-REG
+           DISPLAY WS-ERRO-LINHA
+           CLOSE JOB-LOG
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       8000-EXIT.
+           EXIT.
+       END PROGRAM PROGREG.
