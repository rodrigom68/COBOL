@@ -3,20 +3,771 @@
       * Date: 04/06/2023
       * Purpose: aprendizado
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * 08/08/2026 RFS  Replaced the in-memory WS-PAGTO toggle with real
+      *                 PAGTO-TRANS input / PAGTO-SAIDA output files
+      *                 so a day's batch of pending payments can be
+      *                 processed and the confirmed/corrected status
+      *                 survives the run.
+      * 08/08/2026 RFS  Added a correction-reason code carried on the
+      *                 transaction and a PAGTO-AUDIT record written on
+      *                 every WS-CONFIRM state change, so a corrected
+      *                 payment always shows who/when/why it was
+      *                 reversed.
+      * 08/08/2026 RFS  Added a PAGTO-REPORT summary (confirmed vs.
+      *                 corrected counts, total amount confirmed and a
+      *                 control total) so the run can be reconciled by
+      *                 the accounting desk.
+      * 08/08/2026 RFS  Switched the pending/confirmed toggle to the
+      *                 shared PAGTO-STATUS-REG copybook (PAYSTAT) and
+      *                 its P/C/R/V/G code vocabulary instead of the
+      *                 local S/N flag, so every program that carries a
+      *                 payment status agrees on what the code means.
+      * 08/08/2026 RFS  Added FILE STATUS checking on every OPEN/READ/
+      *                 WRITE and a standard error paragraph that logs
+      *                 any non-zero status to JOB-LOG and abends the
+      *                 run.
+      * 08/08/2026 RFS  Added a LINKAGE SECTION return-code parameter
+      *                 so PROGMENU can CALL this as a subprogram; it
+      *                 still runs standalone under JCL exactly as
+      *                 before since USING is optional on a CALL.
+      * 08/08/2026 RFS  A transaction with no action already punched
+      *                 (PT-ACAO = SPACE) now stops for the operator to
+      *                 key S to confirm or N to reject/correct one
+      *                 record at a time, instead of the scripted
+      *                 TRUE/FALSE toggle deciding for them.  A
+      *                 transaction that already carries an action (the
+      *                 unattended nightly run) is unaffected.
+      * 08/08/2026 RFS  Widened PG-VALOR for real-money headroom and
+      *                 added a TAXA-CAMBIO conversion-rate table so a
+      *                 confirmed payment in a foreign currency is
+      *                 converted to BRL (via a COMP-3 working field)
+      *                 before it joins the control total; a currency
+      *                 with no rate on file (including BRL) converts
+      *                 at 1:1.
+      * 08/08/2026 RFS  Added a PAGTO-CKPT checkpoint file so the run
+      *                 can restart from the last transaction key
+      *                 confirmed/corrected instead of reprocessing the
+      *                 whole day's batch after an interruption.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOMM.
+       PROGRAM-ID. PROGCOMM IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGTO-TRANS  ASSIGN TO "PAGTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAGTO-TRANS.
+           SELECT PAGTO-SAIDA  ASSIGN TO "PAGSAIDA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAGTO-SAIDA.
+           SELECT PAGTO-AUDIT  ASSIGN TO "PAGAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAGTO-AUDIT.
+           SELECT PAGTO-REPORT ASSIGN TO "PAGREPRT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAGTO-REPORT.
+           SELECT JOB-LOG      ASSIGN TO "JOBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOB-LOG.
+           SELECT TAXA-CAMBIO  ASSIGN TO "TAXACAMB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-TAXA-CAMBIO.
+           SELECT PAYRUN-LOG   ASSIGN TO "PAYRUNLG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAYRUN-LOG.
+           SELECT PAGTO-CKPT   ASSIGN TO "PAGCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAGTO-CKPT.
        DATA DIVISION.
        FILE SECTION.
+       FD  PAGTO-TRANS
+           RECORDING MODE IS F.
+       01  PAGTO-TRANS-REG.
+           05  PT-CHAVE                  PIC 9(06).
+           COPY PAYREC
+               REPLACING ==PG-FORN-ID==   BY ==PT-FORN-ID==
+                         ==PG-FORN-NOME== BY ==PT-FORN-NOME==
+                         ==PG-NOTA-FISC== BY ==PT-NOTA-FISC==
+                         ==PG-VALOR==     BY ==PT-VALOR==
+                         ==PG-MOEDA==     BY ==PT-MOEDA==
+                         ==PG-VENCTO==    BY ==PT-VENCTO==.
+           05  PT-PAGTO                  PIC X(01).
+               88  PT-PENDENTE           VALUE 'P'.
+               88  PT-CONFIRMADO         VALUE 'C'.
+               88  PT-REJEITADO          VALUE 'R'.
+               88  PT-REVERTIDO          VALUE 'V'.
+               88  PT-CORRIGIDO          VALUE 'G'.
+           05  PT-ACAO                   PIC X(01).
+               88  PT-ACAO-CONFIRMAR     VALUE 'C'.
+               88  PT-ACAO-CORRIGIR      VALUE 'R'.
+               88  PT-ACAO-PENDENTE      VALUE SPACE.
+           05  PT-MOTIVO-CORRECAO        PIC X(02).
+
+       FD  PAGTO-SAIDA
+           RECORDING MODE IS F.
+       01  PAGTO-SAIDA-REG.
+           05  PS-CHAVE                  PIC 9(06).
+           COPY PAYREC
+               REPLACING ==PG-FORN-ID==   BY ==PS-FORN-ID==
+                         ==PG-FORN-NOME== BY ==PS-FORN-NOME==
+                         ==PG-NOTA-FISC== BY ==PS-NOTA-FISC==
+                         ==PG-VALOR==     BY ==PS-VALOR==
+                         ==PG-MOEDA==     BY ==PS-MOEDA==
+                         ==PG-VENCTO==    BY ==PS-VENCTO==.
+           05  PS-PAGTO                  PIC X(01).
+               88  PS-PENDENTE           VALUE 'P'.
+               88  PS-CONFIRMADO         VALUE 'C'.
+               88  PS-REJEITADO          VALUE 'R'.
+               88  PS-REVERTIDO          VALUE 'V'.
+               88  PS-CORRIGIDO          VALUE 'G'.
+           05  PS-MOTIVO-CORRECAO        PIC X(02).
+
+       FD  PAGTO-AUDIT
+           RECORDING MODE IS F.
+       01  PAGTO-AUDIT-REG               PIC X(80).
+
+       FD  PAGTO-REPORT
+           RECORDING MODE IS F.
+       01  PAGTO-REPORT-REG              PIC X(80).
+
+       FD  JOB-LOG
+           RECORDING MODE IS F.
+       01  JOB-LOG-REG                   PIC X(80).
+
+       FD  TAXA-CAMBIO
+           RECORDING MODE IS F.
+       01  TAXA-CAMBIO-REG.
+           05  TC-MOEDA                  PIC X(03).
+           05  TC-TAXA                   PIC 9(04)V9(06).
+
+       FD  PAYRUN-LOG
+           RECORDING MODE IS F.
+       01  PAYRUN-LOG-REG.
+           05  PL-DATA                   PIC 9(08).
+
+      ******************************************************************
+      * Checkpoint record - the last transaction key processed, plus
+      * the running counters/total as of that key, so a restart picks
+      * up exactly where an interrupted run left off instead of by a
+      * record count.
+      ******************************************************************
+       FD  PAGTO-CKPT
+           RECORDING MODE IS F.
+       01  PAGTO-CKPT-REG.
+           05  PC-CHAVE                  PIC 9(06).
+           05  PC-QTD-LIDOS              PIC 9(07).
+           05  PC-QTD-CONFIRMADOS        PIC 9(07).
+           05  PC-QTD-CORRIGIDOS         PIC 9(07).
+           05  PC-TOTAL-CONFIRMADO       PIC 9(09)V99.
+
        WORKING-STORAGE SECTION.
-       01 WS-PAGTO             PIC X VALUE 'N'.
-          88 WS-CONFIRM        VALUE 'S' FALSE 'N'.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY 'SITUACAO DO PAGTO DO ATUAL.: ' WS-PAGTO
-            SET WS-CONFIRM                   TO TRUE
-            DISPLAY 'NOVA SITUACAO DO PAGTO.: ' WS-PAGTO
-            SET WS-CONFIRM                   TO FALSE
-            DISPLAY 'CORRECAO DO PAGAMENTO.: ' WS-PAGTO
-            STOP RUN.
+           COPY PAYSTAT.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-TRANS          PIC X(01) VALUE 'N'.
+               88  FIM-PAGTO-TRANS   VALUE 'S'.
+           05  WS-CKPT-EXISTE        PIC X(01) VALUE 'N'.
+               88  HA-CKPT-ANTERIOR  VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-QTD-LIDOS          PIC 9(07) VALUE ZEROS.
+           05  WS-QTD-CONFIRMADOS    PIC 9(07) VALUE ZEROS.
+           05  WS-QTD-CORRIGIDOS     PIC 9(07) VALUE ZEROS.
+           05  WS-QTD-REJEITADOS     PIC 9(07) VALUE ZEROS.
+           05  WS-TOTAL-CONFIRMADO   PIC 9(09)V99 VALUE ZEROS.
+
+       77 WS-FS-PAGTO-TRANS         PIC X(02) VALUE SPACES.
+       77 WS-FS-PAGTO-SAIDA         PIC X(02) VALUE SPACES.
+       77 WS-FS-PAGTO-AUDIT         PIC X(02) VALUE SPACES.
+       77 WS-FS-PAGTO-REPORT        PIC X(02) VALUE SPACES.
+       77 WS-FS-JOB-LOG             PIC X(02) VALUE SPACES.
+       77 WS-FS-TAXA-CAMBIO         PIC X(02) VALUE SPACES.
+       77 WS-FS-PAYRUN-LOG          PIC X(02) VALUE SPACES.
+       77 WS-FS-PAGTO-CKPT          PIC X(02) VALUE SPACES.
+       77 WS-DATA-EXECUCAO          PIC 9(08) VALUE ZEROS.
+       77 WS-ULTIMA-CHAVE-CKPT      PIC 9(06) VALUE ZEROS.
+
+      ******************************************************************
+      * Currency conversion-rate table - loaded from TAXA-CAMBIO at
+      * start of run so a payment in a foreign currency can be added
+      * into the (BRL) control total on a common basis.  A currency
+      * with no entry in the table (including BRL itself) converts at
+      * 1:1 - the rate file only needs to carry the exceptions.
+      ******************************************************************
+       01  WS-TABELA-TAXAS.
+           05  WS-TAXA-ITEM          OCCURS 30 TIMES
+                                     INDEXED BY WS-TAXA-IDX.
+               10  WS-TAXA-MOEDA     PIC X(03).
+               10  WS-TAXA-VALOR     PIC 9(04)V9(06) COMP-3.
+       77 WS-QTD-TAXAS              PIC 9(03) VALUE ZEROS.
+
+       01  WS-VALOR-CONVERTIDO       PIC 9(09)V99 COMP-3 VALUE ZERO.
+       01  WS-TAXA-APLICADA          PIC 9(04)V9(06) COMP-3 VALUE 1.
+
+       01  WS-ERRO-LINHA.
+           05  FILLER                PIC X(13) VALUE 'ERRO ARQUIVO='.
+           05  WS-ERRO-ARQUIVO       PIC X(08).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  FILLER                PIC X(10) VALUE 'OPERACAO='.
+           05  WS-ERRO-OPERACAO      PIC X(06).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  FILLER                PIC X(08) VALUE 'STATUS='.
+           05  WS-ERRO-STATUS        PIC X(02).
+           05  FILLER                PIC X(31) VALUE SPACES.
+
+      ******************************************************************
+      * Report headings and detail lines for the daily summary.
+      ******************************************************************
+       01  WS-REPORT-TITULO.
+           05  FILLER                PIC X(34)
+               VALUE 'RELATORIO DIARIO DE CONFIRMACAO DE'.
+           05  FILLER                PIC X(12) VALUE ' PAGAMENTOS'.
+           05  FILLER                PIC X(34) VALUE SPACES.
+
+       01  WS-REPORT-DATA-LINHA.
+           05  FILLER                PIC X(14) VALUE 'DATA DO RELAT.'.
+           05  FILLER                PIC X(01) VALUE ':'.
+           05  WS-REPORT-DATA        PIC X(08).
+           05  FILLER                PIC X(57) VALUE SPACES.
+
+       01  WS-REPORT-CONFIRM-LINHA.
+           05  FILLER                PIC X(27)
+               VALUE 'TOTAL DE PAGTOS CONFIRMADOS'.
+           05  FILLER                PIC X(01) VALUE ':'.
+           05  WS-REPORT-QTD-CONF    PIC Z,ZZZ,ZZ9.
+           05  FILLER                PIC X(43) VALUE SPACES.
+
+       01  WS-REPORT-CORRIGE-LINHA.
+           05  FILLER                PIC X(27)
+               VALUE 'TOTAL DE PAGTOS CORRIGIDOS.'.
+           05  FILLER                PIC X(01) VALUE ':'.
+           05  WS-REPORT-QTD-CORR    PIC Z,ZZZ,ZZ9.
+           05  FILLER                PIC X(43) VALUE SPACES.
+
+       01  WS-REPORT-REJEITA-LINHA.
+           05  FILLER                PIC X(27)
+               VALUE 'TOTAL DE PAGTOS REJEITADOS.'.
+           05  FILLER                PIC X(01) VALUE ':'.
+           05  WS-REPORT-QTD-REJEI   PIC Z,ZZZ,ZZ9.
+           05  FILLER                PIC X(43) VALUE SPACES.
+
+       01  WS-REPORT-VALOR-LINHA.
+           05  FILLER                PIC X(27)
+               VALUE 'VALOR TOTAL CONFIRMADO.....'.
+           05  FILLER                PIC X(01) VALUE ':'.
+           05  WS-REPORT-VALOR       PIC ZZZ,ZZZ,ZZ9.99.
+           05  FILLER                PIC X(38) VALUE SPACES.
+
+       01  WS-REPORT-CONTROLE-LINHA.
+           05  FILLER                PIC X(27)
+               VALUE 'TOTAL DE CONTROLE (LIDOS)..'.
+           05  FILLER                PIC X(01) VALUE ':'.
+           05  WS-REPORT-QTD-LIDOS   PIC Z,ZZZ,ZZ9.
+           05  FILLER                PIC X(43) VALUE SPACES.
+
+      ******************************************************************
+      * Table of valid correction-reason codes - why a payment was
+      * reversed instead of confirmed.
+      ******************************************************************
+       01  WS-TABELA-MOTIVOS.
+           05  FILLER                PIC X(32)
+               VALUE '01FORNECEDOR INCORRETO         '.
+           05  FILLER                PIC X(32)
+               VALUE '02PAGAMENTO DUPLICADO          '.
+           05  FILLER                PIC X(32)
+               VALUE '03VALOR DIVERGENTE             '.
+           05  FILLER                PIC X(32)
+               VALUE '99OUTRO MOTIVO                 '.
+       01  WS-TABELA-MOTIVOS-R REDEFINES WS-TABELA-MOTIVOS.
+           05  WS-MOTIVO-ITEM        OCCURS 4 TIMES
+                                     INDEXED BY WS-MOTIVO-IDX.
+               10  WS-MOTIVO-COD     PIC X(02).
+               10  WS-MOTIVO-DESC    PIC X(30).
+
+       01  WS-MOTIVO-DESC-ATUAL      PIC X(30) VALUE SPACES.
+
+       01  WS-AUDIT-LINHA.
+           05  WS-AUDIT-CHAVE        PIC 9(06).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-SITU-ANT     PIC X(01).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-SITU-NOVA    PIC X(01).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-MOTIVO-COD   PIC X(02).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-MOTIVO-DESC  PIC X(30).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-DATA         PIC X(08).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-HORA         PIC X(08).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  WS-AUDIT-USUARIO      PIC X(08) VALUE 'BATCH'.
+
+       01  WS-RESPOSTA-OPERADOR      PIC X(01) VALUE SPACE.
+           88  RESPOSTA-CONFIRMA     VALUE 'S'.
+       01  WS-MOTIVO-DIGITADO        PIC X(02) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-RETORNO                PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-RETORNO.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE     THRU 1000-EXIT
+           PERFORM 2000-PROCESS-TRANS  THRU 2000-EXIT
+               UNTIL FIM-PAGTO-TRANS
+           PERFORM 3000-FINALIZE       THRU 3000-EXIT
+           MOVE ZERO TO LK-RETORNO
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the day's payment files
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN EXTEND JOB-LOG
+           IF WS-FS-JOB-LOG NOT = '00'
+               CLOSE JOB-LOG
+               OPEN OUTPUT JOB-LOG
+               IF WS-FS-JOB-LOG NOT = '00'
+                   DISPLAY 'ERRO ARQUIVO=JOBLOG OPERACAO=OPEN STATUS='
+                       WS-FS-JOB-LOG
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN EXTEND PAYRUN-LOG
+           IF WS-FS-PAYRUN-LOG NOT = '00'
+               CLOSE PAYRUN-LOG
+               OPEN OUTPUT PAYRUN-LOG
+           END-IF
+           IF WS-FS-PAYRUN-LOG NOT = '00'
+               MOVE 'PAYRUNLG' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAYRUN-LOG TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           ACCEPT WS-DATA-EXECUCAO FROM DATE YYYYMMDD
+           MOVE WS-DATA-EXECUCAO TO PL-DATA
+           WRITE PAYRUN-LOG-REG
+           IF WS-FS-PAYRUN-LOG NOT = '00'
+               MOVE 'PAYRUNLG' TO WS-ERRO-ARQUIVO
+               MOVE 'WRITE'    TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAYRUN-LOG TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           PERFORM 1300-LOAD-CHECKPOINT THRU 1300-EXIT
+
+           OPEN INPUT  PAGTO-TRANS
+           IF WS-FS-PAGTO-TRANS NOT = '00'
+               MOVE 'PAGTRANS' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAGTO-TRANS TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           IF HA-CKPT-ANTERIOR
+               OPEN EXTEND PAGTO-SAIDA
+               OPEN EXTEND PAGTO-AUDIT
+               OPEN EXTEND PAGTO-CKPT
+           ELSE
+               OPEN OUTPUT PAGTO-SAIDA
+               OPEN OUTPUT PAGTO-AUDIT
+               OPEN OUTPUT PAGTO-CKPT
+           END-IF
+
+           IF WS-FS-PAGTO-SAIDA NOT = '00'
+               MOVE 'PAGSAIDA' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAGTO-SAIDA TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           IF WS-FS-PAGTO-AUDIT NOT = '00'
+               MOVE 'PAGAUDIT' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAGTO-AUDIT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           IF WS-FS-PAGTO-CKPT NOT = '00'
+               MOVE 'PAGCKPT' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'    TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAGTO-CKPT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           OPEN OUTPUT PAGTO-REPORT
+           IF WS-FS-PAGTO-REPORT NOT = '00'
+               MOVE 'PAGREPRT' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAGTO-REPORT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           PERFORM 1200-CARREGAR-TAXAS THRU 1200-EXIT
+           PERFORM 2100-READ-TRANS THRU 2100-EXIT
+
+           IF HA-CKPT-ANTERIOR
+               PERFORM 2100-READ-TRANS THRU 2100-EXIT
+                   UNTIL FIM-PAGTO-TRANS
+                      OR PT-CHAVE > WS-ULTIMA-CHAVE-CKPT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1300-LOAD-CHECKPOINT - read the last checkpoint record written
+      * by a prior, interrupted run of this same batch (if any)
+      ******************************************************************
+       1300-LOAD-CHECKPOINT.
+           OPEN INPUT PAGTO-CKPT
+           IF WS-FS-PAGTO-CKPT = '00'
+               PERFORM UNTIL WS-FS-PAGTO-CKPT = '10'
+                   READ PAGTO-CKPT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE PC-CHAVE TO WS-ULTIMA-CHAVE-CKPT
+                           MOVE PC-QTD-LIDOS       TO WS-QTD-LIDOS
+                           MOVE PC-QTD-CONFIRMADOS TO WS-QTD-CONFIRMADOS
+                           MOVE PC-QTD-CORRIGIDOS  TO WS-QTD-CORRIGIDOS
+                           MOVE PC-TOTAL-CONFIRMADO
+                                             TO WS-TOTAL-CONFIRMADO
+                           SET HA-CKPT-ANTERIOR TO TRUE
+                   END-READ
+                   IF WS-FS-PAGTO-CKPT NOT = '00' AND NOT = '10'
+                       MOVE 'PAGCKPT' TO WS-ERRO-ARQUIVO
+                       MOVE 'READ'    TO WS-ERRO-OPERACAO
+                       MOVE WS-FS-PAGTO-CKPT TO WS-ERRO-STATUS
+                       PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+                   END-IF
+               END-PERFORM
+               CLOSE PAGTO-CKPT
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-CARREGAR-TAXAS - load the currency conversion-rate table
+      * for the run.  A missing rate file just leaves the table empty
+      * and every currency converts at 1:1.
+      ******************************************************************
+       1200-CARREGAR-TAXAS.
+           OPEN INPUT TAXA-CAMBIO
+           IF WS-FS-TAXA-CAMBIO = '00'
+               SET WS-TAXA-IDX TO 1
+               PERFORM 1210-LER-TAXA THRU 1210-EXIT
+                   UNTIL WS-FS-TAXA-CAMBIO = '10'
+                      OR WS-TAXA-IDX > 30
+               CLOSE TAXA-CAMBIO
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1210-LER-TAXA - read one currency/rate pair into the table
+      ******************************************************************
+       1210-LER-TAXA.
+           READ TAXA-CAMBIO
+               AT END
+                   MOVE '10' TO WS-FS-TAXA-CAMBIO
+               NOT AT END
+                   MOVE TC-MOEDA TO WS-TAXA-MOEDA (WS-TAXA-IDX)
+                   MOVE TC-TAXA  TO WS-TAXA-VALOR (WS-TAXA-IDX)
+                   ADD 1 TO WS-QTD-TAXAS
+                   SET WS-TAXA-IDX UP BY 1
+           END-READ
+           IF WS-FS-TAXA-CAMBIO NOT = '00' AND NOT = '10'
+               MOVE 'TAXACAMB' TO WS-ERRO-ARQUIVO
+               MOVE 'READ'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-TAXA-CAMBIO TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       1210-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-TRANS - confirm (or correct) one pending payment
+      ******************************************************************
+       2000-PROCESS-TRANS.
+           ADD 1 TO WS-QTD-LIDOS
+           MOVE 'BATCH'         TO WS-AUDIT-USUARIO
+           MOVE PT-CHAVE       TO PS-CHAVE
+           MOVE PT-FORN-NOME   TO PS-FORN-NOME
+           MOVE PT-FORN-ID     TO PS-FORN-ID
+           MOVE PT-NOTA-FISC   TO PS-NOTA-FISC
+           MOVE PT-VALOR           TO PS-VALOR
+           MOVE PT-MOEDA       TO PS-MOEDA
+           MOVE PT-VENCTO      TO PS-VENCTO
+           MOVE SPACES         TO PS-MOTIVO-CORRECAO
+
+           DISPLAY 'SITUACAO DO PAGTO DO ATUAL.: ' PT-PAGTO
+           MOVE PT-PAGTO TO PAGTO-STATUS-COD
+           MOVE PAGTO-STATUS-COD TO WS-AUDIT-SITU-ANT
+
+           IF PT-ACAO-PENDENTE
+               PERFORM 2010-CONFIRMA-INTERATIVO THRU 2010-EXIT
+           END-IF
+
+           EVALUATE TRUE
+               WHEN PT-ACAO-CORRIGIR
+                   SET PAGTO-CORRIGIDO TO TRUE
+                   MOVE PT-MOTIVO-CORRECAO TO PS-MOTIVO-CORRECAO
+                   DISPLAY 'CORRECAO DO PAGAMENTO.: ' PAGTO-STATUS-COD
+                   ADD 1 TO WS-QTD-CORRIGIDOS
+               WHEN PT-ACAO-CONFIRMAR
+                   SET PAGTO-CONFIRMADO TO TRUE
+                   DISPLAY 'NOVA SITUACAO DO PAGTO.: ' PAGTO-STATUS-COD
+                   ADD 1 TO WS-QTD-CONFIRMADOS
+                   PERFORM 2020-BUSCAR-TAXA THRU 2020-EXIT
+                   COMPUTE WS-VALOR-CONVERTIDO ROUNDED
+                       = PT-VALOR * WS-TAXA-APLICADA
+                   ADD WS-VALOR-CONVERTIDO TO WS-TOTAL-CONFIRMADO
+               WHEN OTHER
+                   SET PAGTO-REJEITADO TO TRUE
+                   DISPLAY 'ACAO DE PAGAMENTO DESCONHECIDA, REJEITADO: '
+                       PT-ACAO
+                   ADD 1 TO WS-QTD-REJEITADOS
+           END-EVALUATE
+
+           MOVE PAGTO-STATUS-COD TO PS-PAGTO
+           PERFORM 4000-WRITE-AUDIT THRU 4000-EXIT
+
+           WRITE PAGTO-SAIDA-REG
+           IF WS-FS-PAGTO-SAIDA NOT = '00'
+               MOVE 'PAGSAIDA' TO WS-ERRO-ARQUIVO
+               MOVE 'WRITE'    TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAGTO-SAIDA TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+           PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2010-CONFIRMA-INTERATIVO - a transaction with no action already
+      * punched stops here for the operator to key the decision one
+      * record at a time instead of letting the file drive it
+      ******************************************************************
+       2010-CONFIRMA-INTERATIVO.
+           DISPLAY '---------------------------------------------'
+           DISPLAY 'CHAVE......: ' PT-CHAVE
+           DISPLAY 'FORNECEDOR.: ' PT-FORN-NOME
+           DISPLAY 'VALOR......: ' PT-VALOR
+           DISPLAY 'CONFIRMA O PAGAMENTO (S/N)? '
+           ACCEPT WS-RESPOSTA-OPERADOR
+           MOVE 'OPERADOR'  TO WS-AUDIT-USUARIO
+
+           IF RESPOSTA-CONFIRMA
+               SET PT-ACAO-CONFIRMAR TO TRUE
+           ELSE
+               SET PT-ACAO-CORRIGIR TO TRUE
+               DISPLAY 'CODIGO DO MOTIVO DA CORRECAO...: '
+               ACCEPT WS-MOTIVO-DIGITADO
+               MOVE WS-MOTIVO-DIGITADO TO PT-MOTIVO-CORRECAO
+           END-IF.
+       2010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2020-BUSCAR-TAXA - look up the conversion rate for PT-MOEDA.
+      * A currency with no entry in WS-TABELA-TAXAS (including BRL)
+      * converts at 1:1.
+      ******************************************************************
+       2020-BUSCAR-TAXA.
+           MOVE 1 TO WS-TAXA-APLICADA
+           IF WS-QTD-TAXAS > ZEROS
+               SET WS-TAXA-IDX TO 1
+               SEARCH WS-TAXA-ITEM
+                   AT END
+                       MOVE 1 TO WS-TAXA-APLICADA
+                   WHEN WS-TAXA-MOEDA (WS-TAXA-IDX) = PT-MOEDA
+                       MOVE WS-TAXA-VALOR (WS-TAXA-IDX)
+                                             TO WS-TAXA-APLICADA
+               END-SEARCH
+           END-IF.
+       2020-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2200-WRITE-CHECKPOINT - record the restart point for this run:
+      * the key just processed, and the counters/total as of that key
+      ******************************************************************
+       2200-WRITE-CHECKPOINT.
+           MOVE PT-CHAVE             TO PC-CHAVE
+           MOVE WS-QTD-LIDOS         TO PC-QTD-LIDOS
+           MOVE WS-QTD-CONFIRMADOS   TO PC-QTD-CONFIRMADOS
+           MOVE WS-QTD-CORRIGIDOS    TO PC-QTD-CORRIGIDOS
+           MOVE WS-TOTAL-CONFIRMADO  TO PC-TOTAL-CONFIRMADO
+           WRITE PAGTO-CKPT-REG
+           IF WS-FS-PAGTO-CKPT NOT = '00'
+               MOVE 'PAGCKPT' TO WS-ERRO-ARQUIVO
+               MOVE 'WRITE'   TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAGTO-CKPT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-READ-TRANS - read the next pending payment
+      ******************************************************************
+       2100-READ-TRANS.
+           READ PAGTO-TRANS
+               AT END
+                   SET FIM-PAGTO-TRANS TO TRUE
+           END-READ
+           IF WS-FS-PAGTO-TRANS NOT = '00' AND NOT = '10'
+               MOVE 'PAGTRANS' TO WS-ERRO-ARQUIVO
+               MOVE 'READ'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAGTO-TRANS TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE - close the day's files and report what ran
+      ******************************************************************
+       3000-FINALIZE.
+           PERFORM 5000-PRINT-REPORT THRU 5000-EXIT
+           CLOSE PAGTO-TRANS
+           CLOSE PAGTO-SAIDA
+           CLOSE PAGTO-AUDIT
+           CLOSE PAGTO-REPORT
+           PERFORM 3100-CLEAR-CHECKPOINT THRU 3100-EXIT
+           CLOSE PAYRUN-LOG
+           DISPLAY 'PAGAMENTOS LIDOS......: ' WS-QTD-LIDOS
+           DISPLAY 'PAGAMENTOS CONFIRMADOS: ' WS-QTD-CONFIRMADOS
+           DISPLAY 'PAGAMENTOS CORRIGIDOS.: ' WS-QTD-CORRIGIDOS
+           DISPLAY 'PAGAMENTOS REJEITADOS.: ' WS-QTD-REJEITADOS
+           CLOSE JOB-LOG.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3100-CLEAR-CHECKPOINT - a run that reaches here finished
+      * normally, so the restart point is truncated back to empty;
+      * otherwise the next run would be mistaken for a restart of this
+      * one even though nothing was left interrupted
+      ******************************************************************
+       3100-CLEAR-CHECKPOINT.
+           CLOSE PAGTO-CKPT
+           OPEN OUTPUT PAGTO-CKPT
+           IF WS-FS-PAGTO-CKPT NOT = '00'
+               MOVE 'PAGCKPT' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'    TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAGTO-CKPT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+           CLOSE PAGTO-CKPT.
+       3100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 4000-WRITE-AUDIT - one audit line for every status change
+      ******************************************************************
+       4000-WRITE-AUDIT.
+           MOVE SPACES TO WS-MOTIVO-DESC-ATUAL
+           IF PT-ACAO-CORRIGIR
+               SET WS-MOTIVO-IDX TO 1
+               SEARCH WS-MOTIVO-ITEM
+                   AT END
+                       MOVE 'MOTIVO NAO CADASTRADO'
+                                             TO WS-MOTIVO-DESC-ATUAL
+                   WHEN WS-MOTIVO-COD (WS-MOTIVO-IDX)
+                                             = PT-MOTIVO-CORRECAO
+                       MOVE WS-MOTIVO-DESC (WS-MOTIVO-IDX)
+                                             TO WS-MOTIVO-DESC-ATUAL
+               END-SEARCH
+           END-IF
+
+           MOVE PT-CHAVE             TO WS-AUDIT-CHAVE
+           MOVE PAGTO-STATUS-COD     TO WS-AUDIT-SITU-NOVA
+           MOVE PT-MOTIVO-CORRECAO   TO WS-AUDIT-MOTIVO-COD
+           MOVE WS-MOTIVO-DESC-ATUAL TO WS-AUDIT-MOTIVO-DESC
+           ACCEPT WS-AUDIT-DATA FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-HORA FROM TIME
+           MOVE WS-AUDIT-LINHA       TO PAGTO-AUDIT-REG
+           WRITE PAGTO-AUDIT-REG
+           IF WS-FS-PAGTO-AUDIT NOT = '00'
+               MOVE 'PAGAUDIT' TO WS-ERRO-ARQUIVO
+               MOVE 'WRITE'    TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAGTO-AUDIT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       4000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5000-PRINT-REPORT - daily confirmation summary / control total
+      ******************************************************************
+       5000-PRINT-REPORT.
+           MOVE WS-REPORT-TITULO      TO PAGTO-REPORT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT
+
+           ACCEPT WS-REPORT-DATA FROM DATE YYYYMMDD
+           MOVE WS-REPORT-DATA-LINHA  TO PAGTO-REPORT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT
+
+           MOVE WS-QTD-CONFIRMADOS    TO WS-REPORT-QTD-CONF
+           MOVE WS-REPORT-CONFIRM-LINHA TO PAGTO-REPORT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT
+
+           MOVE WS-QTD-CORRIGIDOS     TO WS-REPORT-QTD-CORR
+           MOVE WS-REPORT-CORRIGE-LINHA TO PAGTO-REPORT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT
+
+           MOVE WS-QTD-REJEITADOS     TO WS-REPORT-QTD-REJEI
+           MOVE WS-REPORT-REJEITA-LINHA TO PAGTO-REPORT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT
+
+           MOVE WS-TOTAL-CONFIRMADO   TO WS-REPORT-VALOR
+           MOVE WS-REPORT-VALOR-LINHA TO PAGTO-REPORT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT
+
+           MOVE WS-QTD-LIDOS          TO WS-REPORT-QTD-LIDOS
+           MOVE WS-REPORT-CONTROLE-LINHA TO PAGTO-REPORT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT.
+       5000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5100-WRITE-REPORT-LINE - write one summary-report line and
+      * check the resulting status
+      ******************************************************************
+       5100-WRITE-REPORT-LINE.
+           WRITE PAGTO-REPORT-REG
+           IF WS-FS-PAGTO-REPORT NOT = '00'
+               MOVE 'PAGREPRT' TO WS-ERRO-ARQUIVO
+               MOVE 'WRITE'    TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAGTO-REPORT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       5100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-ERROR-PARAGRAPH - standard error handler: log the failing
+      * file/operation/status to JOB-LOG and abend the run.
+      ******************************************************************
+       8000-ERROR-PARAGRAPH.
+           MOVE WS-ERRO-LINHA TO JOB-LOG-REG
+           WRITE JOB-LOG-REG
+           DISPLAY WS-ERRO-LINHA
+           CLOSE JOB-LOG
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       8000-EXIT.
+           EXIT.
        END PROGRAM PROGCOMM.
