@@ -0,0 +1,400 @@
+      ******************************************************************
+      * Author: Rodrigo Ferreira da Silva
+      * Date: 08/08/2026
+      * Purpose: reconcile the day's PAGTO-TRANS input against the
+      *          PAGTO-SAIDA output PROGCOMM produced from it, proving
+      *          every transaction came out exactly once and flagging
+      *          any that did not.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * 08/08/2026 RFS  First cut of the payment reconciliation report.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGRECON IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAGTO-TRANS  ASSIGN TO "PAGTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAGTO-TRANS.
+           SELECT PAGTO-SAIDA  ASSIGN TO "PAGSAIDA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAGTO-SAIDA.
+           SELECT RECON-RPT    ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-RECON-RPT.
+           SELECT JOB-LOG      ASSIGN TO "JOBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOB-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAGTO-TRANS
+           RECORDING MODE IS F.
+       01  PAGTO-TRANS-REG.
+           05  PT-CHAVE                  PIC 9(06).
+           COPY PAYREC
+               REPLACING ==PG-FORN-ID==   BY ==PT-FORN-ID==
+                         ==PG-FORN-NOME== BY ==PT-FORN-NOME==
+                         ==PG-NOTA-FISC== BY ==PT-NOTA-FISC==
+                         ==PG-VALOR==     BY ==PT-VALOR==
+                         ==PG-MOEDA==     BY ==PT-MOEDA==
+                         ==PG-VENCTO==    BY ==PT-VENCTO==.
+           05  PT-PAGTO                  PIC X(01).
+           05  PT-ACAO                   PIC X(01).
+           05  PT-MOTIVO-CORRECAO        PIC X(02).
+
+       FD  PAGTO-SAIDA
+           RECORDING MODE IS F.
+       01  PAGTO-SAIDA-REG.
+           05  PS-CHAVE                  PIC 9(06).
+           COPY PAYREC
+               REPLACING ==PG-FORN-ID==   BY ==PS-FORN-ID==
+                         ==PG-FORN-NOME== BY ==PS-FORN-NOME==
+                         ==PG-NOTA-FISC== BY ==PS-NOTA-FISC==
+                         ==PG-VALOR==     BY ==PS-VALOR==
+                         ==PG-MOEDA==     BY ==PS-MOEDA==
+                         ==PG-VENCTO==    BY ==PS-VENCTO==.
+           05  PS-PAGTO                  PIC X(01).
+           05  PS-MOTIVO-CORRECAO        PIC X(02).
+
+       FD  RECON-RPT
+           RECORDING MODE IS F.
+       01  RECON-RPT-REG                 PIC X(80).
+
+       FD  JOB-LOG
+           RECORDING MODE IS F.
+       01  JOB-LOG-REG                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-TRANS          PIC X(01) VALUE 'N'.
+               88  FIM-PAGTO-TRANS   VALUE 'S'.
+           05  WS-CHAVE-ENCONTRADA   PIC X(01) VALUE 'N'.
+               88  CHAVE-ENCONTRADA  VALUE 'S' FALSE 'N'.
+
+       01  WS-CONTADORES.
+           05  WS-QTD-VERIFICADOS    PIC 9(07) VALUE ZEROS.
+           05  WS-QTD-FALTANTES      PIC 9(07) VALUE ZEROS.
+           05  WS-QTD-DUPLICADOS     PIC 9(07) VALUE ZEROS.
+           05  WS-QTD-PENDENTES      PIC 9(07) VALUE ZEROS.
+
+       77 WS-FS-PAGTO-TRANS         PIC X(02) VALUE SPACES.
+       77 WS-FS-PAGTO-SAIDA         PIC X(02) VALUE SPACES.
+       77 WS-FS-RECON-RPT           PIC X(02) VALUE SPACES.
+       77 WS-FS-JOB-LOG             PIC X(02) VALUE SPACES.
+       77 WS-TIPO-EXCECAO           PIC X(09) VALUE SPACES.
+
+      ******************************************************************
+      * Table of PAGTO-SAIDA keys as they actually came out of the
+      * PROGCOMM run - one entry per distinct key, a count of how many
+      * times it appeared (should always be one) and the last status
+      * seen for it, so a single pass over PAGTO-TRANS can decide
+      * missing/duplicated/pending without re-reading PAGTO-SAIDA.
+      ******************************************************************
+       01  WS-TABELA-SAIDA.
+           05  WS-SAIDA-ITEM         OCCURS 2000 TIMES
+                                     INDEXED BY WS-SAIDA-IDX.
+               10  WS-SAIDA-CHAVE    PIC 9(06).
+               10  WS-SAIDA-QTD      PIC 9(03) COMP-3.
+               10  WS-SAIDA-STATUS   PIC X(01).
+       77 WS-QTD-SAIDA-ITENS        PIC 9(04) VALUE ZEROS.
+
+       01  WS-ERRO-LINHA.
+           05  FILLER                PIC X(13) VALUE 'ERRO ARQUIVO='.
+           05  WS-ERRO-ARQUIVO       PIC X(08).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  FILLER                PIC X(10) VALUE 'OPERACAO='.
+           05  WS-ERRO-OPERACAO      PIC X(06).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  FILLER                PIC X(08) VALUE 'STATUS='.
+           05  WS-ERRO-STATUS        PIC X(02).
+           05  FILLER                PIC X(31) VALUE SPACES.
+
+      ******************************************************************
+      * Report headings, detail and total lines.
+      ******************************************************************
+       01  WS-REPORT-TITULO.
+           05  FILLER                PIC X(34)
+               VALUE 'RELATORIO DE RECONCILIACAO DE PAG'.
+           05  FILLER                PIC X(12) VALUE 'AMENTOS'.
+           05  FILLER                PIC X(34) VALUE SPACES.
+
+       01  WS-REPORT-EXCECAO-LINHA.
+           05  WS-REPORT-EXC-TIPO    PIC X(09).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  FILLER                PIC X(07) VALUE 'CHAVE='.
+           05  WS-REPORT-EXC-CHAVE   PIC 9(06).
+           05  FILLER                PIC X(57) VALUE SPACES.
+
+       01  WS-REPORT-VERIF-LINHA.
+           05  FILLER                PIC X(27)
+               VALUE 'TOTAL DE CHAVES VERIFICADAS'.
+           05  FILLER                PIC X(01) VALUE ':'.
+           05  WS-REPORT-QTD-VERIF   PIC Z,ZZZ,ZZ9.
+           05  FILLER                PIC X(43) VALUE SPACES.
+
+       01  WS-REPORT-FALTA-LINHA.
+           05  FILLER                PIC X(27)
+               VALUE 'TOTAL DE CHAVES FALTANTES..'.
+           05  FILLER                PIC X(01) VALUE ':'.
+           05  WS-REPORT-QTD-FALTA   PIC Z,ZZZ,ZZ9.
+           05  FILLER                PIC X(43) VALUE SPACES.
+
+       01  WS-REPORT-DUPLIC-LINHA.
+           05  FILLER                PIC X(27)
+               VALUE 'TOTAL DE CHAVES DUPLICADAS.'.
+           05  FILLER                PIC X(01) VALUE ':'.
+           05  WS-REPORT-QTD-DUPLIC  PIC Z,ZZZ,ZZ9.
+           05  FILLER                PIC X(43) VALUE SPACES.
+
+       01  WS-REPORT-PENDE-LINHA.
+           05  FILLER                PIC X(27)
+               VALUE 'TOTAL DE CHAVES PENDENTES..'.
+           05  FILLER                PIC X(01) VALUE ':'.
+           05  WS-REPORT-QTD-PENDE   PIC Z,ZZZ,ZZ9.
+           05  FILLER                PIC X(43) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-RETORNO                PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-RETORNO.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE     THRU 1000-EXIT
+           PERFORM 2000-VERIFICAR-CHAVE THRU 2000-EXIT
+               UNTIL FIM-PAGTO-TRANS
+           PERFORM 3000-FINALIZE       THRU 3000-EXIT
+           MOVE ZERO TO LK-RETORNO
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - load the PAGTO-SAIDA key table, then open
+      * PAGTO-TRANS and the reconciliation report
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN EXTEND JOB-LOG
+           IF WS-FS-JOB-LOG NOT = '00'
+               CLOSE JOB-LOG
+               OPEN OUTPUT JOB-LOG
+               IF WS-FS-JOB-LOG NOT = '00'
+                   DISPLAY 'ERRO ARQUIVO=JOBLOG OPERACAO=OPEN STATUS='
+                       WS-FS-JOB-LOG
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN INPUT PAGTO-SAIDA
+           IF WS-FS-PAGTO-SAIDA NOT = '00'
+               MOVE 'PAGSAIDA' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAGTO-SAIDA TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           PERFORM 1100-LER-SAIDA THRU 1100-EXIT
+               UNTIL WS-FS-PAGTO-SAIDA = '10'
+
+           CLOSE PAGTO-SAIDA
+
+           OPEN INPUT PAGTO-TRANS
+           IF WS-FS-PAGTO-TRANS NOT = '00'
+               MOVE 'PAGTRANS' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAGTO-TRANS TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           OPEN OUTPUT RECON-RPT
+           IF WS-FS-RECON-RPT NOT = '00'
+               MOVE 'RECONRPT' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-RECON-RPT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           MOVE WS-REPORT-TITULO TO RECON-RPT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT
+
+           PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LER-SAIDA - read one PAGTO-SAIDA record into the key table
+      ******************************************************************
+       1100-LER-SAIDA.
+           READ PAGTO-SAIDA
+               AT END
+                   MOVE '10' TO WS-FS-PAGTO-SAIDA
+               NOT AT END
+                   PERFORM 1110-REGISTRAR-SAIDA THRU 1110-EXIT
+           END-READ
+           IF WS-FS-PAGTO-SAIDA NOT = '00' AND NOT = '10'
+               MOVE 'PAGSAIDA' TO WS-ERRO-ARQUIVO
+               MOVE 'READ'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAGTO-SAIDA TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1110-REGISTRAR-SAIDA - add or update the key table entry for the
+      * PS-CHAVE just read.  A key seen more than once just counts up -
+      * that is exactly the duplicate condition 2000-VERIFICAR-CHAVE
+      * flags on the input side.
+      ******************************************************************
+       1110-REGISTRAR-SAIDA.
+           SET CHAVE-ENCONTRADA TO FALSE
+           IF WS-QTD-SAIDA-ITENS > ZEROS
+               SET WS-SAIDA-IDX TO 1
+               SEARCH WS-SAIDA-ITEM
+                   AT END
+                       CONTINUE
+                   WHEN WS-SAIDA-CHAVE (WS-SAIDA-IDX) = PS-CHAVE
+                       SET CHAVE-ENCONTRADA TO TRUE
+               END-SEARCH
+           END-IF
+
+           IF CHAVE-ENCONTRADA
+               ADD 1 TO WS-SAIDA-QTD (WS-SAIDA-IDX)
+               MOVE PS-PAGTO TO WS-SAIDA-STATUS (WS-SAIDA-IDX)
+           ELSE
+               ADD 1 TO WS-QTD-SAIDA-ITENS
+               SET WS-SAIDA-IDX TO WS-QTD-SAIDA-ITENS
+               MOVE PS-CHAVE TO WS-SAIDA-CHAVE (WS-SAIDA-IDX)
+               MOVE 1        TO WS-SAIDA-QTD   (WS-SAIDA-IDX)
+               MOVE PS-PAGTO TO WS-SAIDA-STATUS (WS-SAIDA-IDX)
+           END-IF.
+       1110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-VERIFICAR-CHAVE - prove the current PAGTO-TRANS key came
+      * out of PAGTO-SAIDA exactly once and was not left pending
+      ******************************************************************
+       2000-VERIFICAR-CHAVE.
+           ADD 1 TO WS-QTD-VERIFICADOS
+           SET CHAVE-ENCONTRADA TO FALSE
+           IF WS-QTD-SAIDA-ITENS > ZEROS
+               SET WS-SAIDA-IDX TO 1
+               SEARCH WS-SAIDA-ITEM
+                   AT END
+                       CONTINUE
+                   WHEN WS-SAIDA-CHAVE (WS-SAIDA-IDX) = PT-CHAVE
+                       SET CHAVE-ENCONTRADA TO TRUE
+               END-SEARCH
+           END-IF
+
+           IF NOT CHAVE-ENCONTRADA
+               ADD 1 TO WS-QTD-FALTANTES
+               MOVE 'FALTANTE ' TO WS-TIPO-EXCECAO
+               PERFORM 2010-ESCREVER-EXCECAO THRU 2010-EXIT
+           ELSE
+               IF WS-SAIDA-QTD (WS-SAIDA-IDX) > 1
+                   ADD 1 TO WS-QTD-DUPLICADOS
+                   MOVE 'DUPLICADO' TO WS-TIPO-EXCECAO
+                   PERFORM 2010-ESCREVER-EXCECAO THRU 2010-EXIT
+               END-IF
+               IF WS-SAIDA-STATUS (WS-SAIDA-IDX) = 'P'
+                   ADD 1 TO WS-QTD-PENDENTES
+                   MOVE 'PENDENTE ' TO WS-TIPO-EXCECAO
+                   PERFORM 2010-ESCREVER-EXCECAO THRU 2010-EXIT
+               END-IF
+           END-IF
+
+           PERFORM 2100-READ-TRANS THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2010-ESCREVER-EXCECAO - one exception line for the current key
+      ******************************************************************
+       2010-ESCREVER-EXCECAO.
+           MOVE WS-TIPO-EXCECAO  TO WS-REPORT-EXC-TIPO
+           MOVE PT-CHAVE         TO WS-REPORT-EXC-CHAVE
+           MOVE WS-REPORT-EXCECAO-LINHA TO RECON-RPT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT.
+       2010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-READ-TRANS - read the next transaction to reconcile
+      ******************************************************************
+       2100-READ-TRANS.
+           READ PAGTO-TRANS
+               AT END
+                   SET FIM-PAGTO-TRANS TO TRUE
+           END-READ
+           IF WS-FS-PAGTO-TRANS NOT = '00' AND NOT = '10'
+               MOVE 'PAGTRANS' TO WS-ERRO-ARQUIVO
+               MOVE 'READ'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-PAGTO-TRANS TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE - print the totals and close the day's files
+      ******************************************************************
+       3000-FINALIZE.
+           MOVE WS-QTD-VERIFICADOS  TO WS-REPORT-QTD-VERIF
+           MOVE WS-REPORT-VERIF-LINHA TO RECON-RPT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT
+
+           MOVE WS-QTD-FALTANTES    TO WS-REPORT-QTD-FALTA
+           MOVE WS-REPORT-FALTA-LINHA TO RECON-RPT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT
+
+           MOVE WS-QTD-DUPLICADOS   TO WS-REPORT-QTD-DUPLIC
+           MOVE WS-REPORT-DUPLIC-LINHA TO RECON-RPT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT
+
+           MOVE WS-QTD-PENDENTES    TO WS-REPORT-QTD-PENDE
+           MOVE WS-REPORT-PENDE-LINHA TO RECON-RPT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT
+
+           CLOSE PAGTO-TRANS
+           CLOSE RECON-RPT
+           CLOSE JOB-LOG
+           DISPLAY 'CHAVES VERIFICADAS...: ' WS-QTD-VERIFICADOS
+           DISPLAY 'CHAVES FALTANTES.....: ' WS-QTD-FALTANTES
+           DISPLAY 'CHAVES DUPLICADAS....: ' WS-QTD-DUPLICADOS
+           DISPLAY 'CHAVES PENDENTES.....: ' WS-QTD-PENDENTES.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5100-WRITE-REPORT-LINE - write one report line and check status
+      ******************************************************************
+       5100-WRITE-REPORT-LINE.
+           WRITE RECON-RPT-REG
+           IF WS-FS-RECON-RPT NOT = '00'
+               MOVE 'RECONRPT' TO WS-ERRO-ARQUIVO
+               MOVE 'WRITE'    TO WS-ERRO-OPERACAO
+               MOVE WS-FS-RECON-RPT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       5100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-ERROR-PARAGRAPH - standard error handler: log the failing
+      * file/operation/status to JOB-LOG and abend the run.
+      ******************************************************************
+       8000-ERROR-PARAGRAPH.
+           MOVE WS-ERRO-LINHA TO JOB-LOG-REG
+           WRITE JOB-LOG-REG
+           DISPLAY WS-ERRO-LINHA
+           CLOSE JOB-LOG
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       8000-EXIT.
+           EXIT.
+       END PROGRAM PROGRECON.
