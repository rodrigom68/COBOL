@@ -0,0 +1,97 @@
+//PAYNITE  JOB (ACCTPAY),'NIGHTLY PAYMENT BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* AUTHOR.......: RODRIGO FERREIRA DA SILVA                     *
+//* DATE WRITTEN.: 08/08/2026                                    *
+//* PURPOSE......: COMPILE AND RUN THE NIGHTLY PAYMENT BATCH IN  *
+//*                THE REQUIRED SEQUENCE - DATE CHECK, TOTALS,   *
+//*                REGISTER UPDATE, PAYMENT CONFIRMATION - AND   *
+//*                STOP THE CHAIN IF ANY STEP FAILS.             *
+//*--------------------------------------------------------------*
+//* MODIFICATION HISTORY                                         *
+//* 08/08/2026 RFS  FIRST CUT OF THE NIGHTLY JOB STREAM.         *
+//*--------------------------------------------------------------*
+//*
+//*================================================================
+//* STEP 1 - COMPILE/LINK/RUN THE BUSINESS-DAY DATE CHECK.  ANY
+//*          LATER STEP RUNS ONLY IF THIS ONE ENDS BELOW A
+//*          CONDITION CODE OF 4.
+//*================================================================
+//CDATE    EXEC IGYWCLG,PARM.COBOL='LIB,APOST'
+//COBOL.SYSIN   DD DSN=PAY.SOURCE(PROGDATE),DISP=SHR
+//GO.PARMDATA   DD DSN=PAY.PARMDATA,DISP=SHR
+//GO.FERIADOS   DD DSN=PAY.FERIADOS,DISP=SHR
+//GO.CALENDLG   DD DSN=PAY.CALENDLG,DISP=(MOD,CATLG,CATLG)
+//GO.JOBDURLG   DD DSN=PAY.JOBDURLG,DISP=(MOD,CATLG,CATLG)
+//GO.JOBLOG     DD DSN=PAY.JOBLOG,DISP=(MOD,CATLG,CATLG)
+//*
+//*================================================================
+//* STEP 2 - COMPILE/LINK/RUN THE BATCH TOTALS PROGRAM.
+//*================================================================
+//TOTALS   EXEC IGYWCLG,PARM.COBOL='LIB,APOST',
+//             COND=(0,NE,CDATE)
+//COBOL.SYSIN   DD DSN=PAY.SOURCE(TESTE01),DISP=SHR
+//GO.PARESNUM   DD DSN=PAY.PARESNUM,DISP=SHR
+//GO.TOTALRPT   DD DSN=PAY.TOTALRPT,DISP=(MOD,CATLG,CATLG)
+//GO.TOTALCKP   DD DSN=PAY.TOTALCKP,DISP=(MOD,CATLG,CATLG)
+//GO.JOBLOG     DD DSN=PAY.JOBLOG,DISP=(MOD,CATLG,CATLG)
+//*
+//*================================================================
+//* STEP 3 - COMPILE/LINK/RUN THE REGISTER MAINTENANCE PROGRAM.
+//*================================================================
+//REGUPD   EXEC IGYWCLG,PARM.COBOL='LIB,APOST',
+//             COND=((0,NE,CDATE),(0,NE,TOTALS))
+//COBOL.SYSIN   DD DSN=PAY.SOURCE(PROGREG),DISP=SHR
+//GO.REGCAD     DD DSN=PAY.REGCAD,DISP=SHR
+//GO.MANUTTRN   DD DSN=PAY.MANUTTRN,DISP=SHR
+//GO.REGREJ     DD DSN=PAY.REGREJ,DISP=(MOD,CATLG,CATLG)
+//GO.JOBLOG     DD DSN=PAY.JOBLOG,DISP=(MOD,CATLG,CATLG)
+//*
+//*================================================================
+//* STEP 4 - COMPILE/LINK/RUN THE PAYMENT CONFIRMATION PROGRAM.
+//*          THIS IS THE LAST STEP IN THE NIGHTLY CHAIN.
+//*================================================================
+//PAYCONF  EXEC IGYWCLG,PARM.COBOL='LIB,APOST',
+//             COND=((0,NE,CDATE),(0,NE,TOTALS),(0,NE,REGUPD))
+//COBOL.SYSIN   DD DSN=PAY.SOURCE(PROGCOMM),DISP=SHR
+//GO.PAGTRANS   DD DSN=PAY.PAGTRANS,DISP=SHR
+//GO.TAXACAMB   DD DSN=PAY.TAXACAMB,DISP=SHR
+//GO.PAGSAIDA   DD DSN=PAY.PAGSAIDA,DISP=(MOD,CATLG,CATLG)
+//GO.PAGAUDIT   DD DSN=PAY.PAGAUDIT,DISP=(MOD,CATLG,CATLG)
+//GO.PAGREPRT   DD DSN=PAY.PAGREPRT,DISP=(MOD,CATLG,CATLG)
+//GO.PAGCKPT    DD DSN=PAY.PAGCKPT,DISP=(MOD,CATLG,CATLG)
+//GO.PAYRUNLG   DD DSN=PAY.PAYRUNLG,DISP=(MOD,CATLG,CATLG)
+//GO.JOBLOG     DD DSN=PAY.JOBLOG,DISP=(MOD,CATLG,CATLG)
+//*
+//*================================================================
+//* STEP 5 - COMPILE/LINK/RUN THE SCHEDULED-VS-ACTUAL EXCEPTION
+//*          REPORT.  RUNS EVEN THOUGH IT IS NOT PART OF THE
+//*          CONFIRM CHAIN ITSELF - IT REPORTS ON PRIOR NIGHTS TOO,
+//*          SO IT MUST STILL RUN WHEN PAYCONF ITSELF FAILS - ONLY
+//*          CDATE/TOTALS/REGUPD (WHICH IT DEPENDS ON TO HAVE RUN)
+//*          BYPASS IT.
+//*================================================================
+//EXCPRPT  EXEC IGYWCLG,PARM.COBOL='LIB,APOST',
+//             COND=((0,NE,CDATE),(0,NE,TOTALS),(0,NE,REGUPD))
+//COBOL.SYSIN   DD DSN=PAY.SOURCE(PROGEXCP),DISP=SHR
+//GO.PARMDATA   DD DSN=PAY.PARMDATA,DISP=SHR
+//GO.CALENDLG   DD DSN=PAY.CALENDLG,DISP=SHR
+//GO.PAYRUNLG   DD DSN=PAY.PAYRUNLG,DISP=SHR
+//GO.EXCPRPT    DD DSN=PAY.EXCPRPT,DISP=(MOD,CATLG,CATLG)
+//GO.JOBLOG     DD DSN=PAY.JOBLOG,DISP=(MOD,CATLG,CATLG)
+//*
+//*================================================================
+//* STEP 6 - COMPILE/LINK/RUN THE PAYMENT RECONCILIATION REPORT -
+//*          PROVES EVERY PAGTRANS KEY CAME OUT OF PAGSAIDA EXACTLY
+//*          ONCE.  RUNS AFTER PAYCONF SINCE IT READS PAYCONF'S OWN
+//*          OUTPUT.
+//*================================================================
+//RECON    EXEC IGYWCLG,PARM.COBOL='LIB,APOST',
+//             COND=((0,NE,CDATE),(0,NE,TOTALS),(0,NE,REGUPD),
+//             (0,NE,PAYCONF))
+//COBOL.SYSIN   DD DSN=PAY.SOURCE(PROGRECON),DISP=SHR
+//GO.PAGTRANS   DD DSN=PAY.PAGTRANS,DISP=SHR
+//GO.PAGSAIDA   DD DSN=PAY.PAGSAIDA,DISP=SHR
+//GO.RECONRPT   DD DSN=PAY.RECONRPT,DISP=(MOD,CATLG,CATLG)
+//GO.JOBLOG     DD DSN=PAY.JOBLOG,DISP=(MOD,CATLG,CATLG)
+//
