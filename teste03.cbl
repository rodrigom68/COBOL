@@ -3,39 +3,550 @@
       * Date: 17/05/2023
       * Purpose: aprendizado
       * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * 08/08/2026 RFS  Replaced the hardcoded WS-DATA literals with a
+      *                 real date-validation routine (day 1-31, month
+      *                 1-12, 29/02 only in a leap year) built around
+      *                 the existing WS-DATA DD/MM/YYYY layout, so a
+      *                 typo'd as-of date parameter can no longer run
+      *                 a batch job silently.
+      * 08/08/2026 RFS  Added a business-day/holiday calendar check off
+      *                 the day-of-week capture - Saturdays, Sundays
+      *                 and listed bank holidays are flagged as
+      *                 non-processing days and logged so the batch
+      *                 scheduler can decide whether to kick off the
+      *                 nightly run.
+      * 08/08/2026 RFS  Captured the job start/end TIME and wrote the
+      *                 elapsed run time to a JOB-DURATION-LOG record,
+      *                 instead of operations having to eyeball console
+      *                 scroll-back to see how long the batch window
+      *                 took.
+      * 08/08/2026 RFS  Added a standard error paragraph that logs any
+      *                 non-zero FILE STATUS on a WRITE to JOB-LOG and
+      *                 abends the run.
+      * 08/08/2026 RFS  Added a LINKAGE SECTION return-code parameter
+      *                 so PROGMENU can CALL this as a subprogram; it
+      *                 still runs standalone under JCL exactly as
+      *                 before since USING is optional on a CALL.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOMM.
+       PROGRAM-ID. PROGDATE IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-DATA ASSIGN TO "PARMDATA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARM-DATA.
+           SELECT FERIADOS ASSIGN TO "FERIADOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FERIADOS.
+           SELECT CALENDARIO-LOG ASSIGN TO "CALENDLG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CALENDARIO.
+           SELECT JOB-DURATION-LOG ASSIGN TO "JOBDURLG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOBDUR.
+           SELECT JOB-LOG ASSIGN TO "JOBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOB-LOG.
        DATA DIVISION.
        FILE SECTION.
-       WORKING-STORAGE  SECTION.
-       77 WS-DATA                   PIC X(10) VALUE SPACES.
+       FD  PARM-DATA
+           RECORDING MODE IS F.
+       01  PARM-DATA-REG                 PIC X(10).
+
+       FD  FERIADOS
+           RECORDING MODE IS F.
+       01  FERIADO-REG                   PIC 9(08).
+
+       FD  CALENDARIO-LOG
+           RECORDING MODE IS F.
+       01  CALENDARIO-LOG-REG.
+           05  CL-DATA                   PIC 9(08).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  CL-DIA-SEMANA             PIC 9(01).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  CL-DIA-UTIL               PIC X(01).
+
+       FD  JOB-DURATION-LOG
+           RECORDING MODE IS F.
+       01  JOB-DURATION-LOG-REG.
+           05  JD-PROGRAMA               PIC X(08).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  JD-DATA                   PIC 9(08).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  JD-HORA-INICIO            PIC 9(08).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  JD-HORA-FIM               PIC 9(08).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  JD-DURACAO.
+               10  JD-DUR-HH             PIC 99.
+               10  FILLER                PIC X(01) VALUE ':'.
+               10  JD-DUR-MM             PIC 99.
+               10  FILLER                PIC X(01) VALUE ':'.
+               10  JD-DUR-SS             PIC 99.
+               10  FILLER                PIC X(01) VALUE '.'.
+               10  JD-DUR-CS             PIC 99.
+
+       FD  JOB-LOG
+           RECORDING MODE IS F.
+       01  JOB-LOG-REG                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
        77 WS-MOSTRA                 PIC X(20) VALUE SPACES.
        77 WS-MOSTRA-DIA             PIC X(20) VALUE SPACES.
        77 WS-MOSTRA-DIA-DA-SEMANA   PIC X(20) VALUE SPACES.
        77 WS-MOSTRA-TIME            PIC X(20) VALUE SPACES.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-      *      DISPLAY 'DIGITE ALGO: '
-      *      ACCEPT WS-MOSTRA
-      *      DISPLAY 'WS-MOSTRA: ' WS-MOSTRA
-
-             ACCEPT WS-MOSTRA FROM DATE YYYYMMDD.
-             ACCEPT WS-MOSTRA-DIA FROM DAY.
-             ACCEPT WS-MOSTRA-DIA-DA-SEMANA FROM DAY-OF-WEEK.
-             ACCEPT WS-MOSTRA-TIME FROM TIME.
-             DISPLAY 'WS-MOSTRA: ' WS-MOSTRA .
-             DISPLAY 'WS-MOSTRA: ' WS-MOSTRA-DIA.
-             DISPLAY 'WS-MOSTRA: ' WS-MOSTRA-DIA-DA-SEMANA.
-             DISPLAY 'WS-MOSTRA: ' WS-MOSTRA-TIME.
-
-             MOVE "17"             TO WS-DATA(01:02).
-             MOVE "/"              TO WS-DATA(03:01).
-             MOVE "05"             TO WS-DATA(04:02).
-             MOVE "/"              TO WS-DATA(06:01).
-             MOVE "2023"           TO WS-DATA(07:04).
-
-             DISPLAY WS-DATA.
-            STOP RUN.
-       END PROGRAM PROGCOMM.
+       77 WS-NUM-DIA-SEMANA         PIC 9(01) VALUE ZEROS.
+
+       01  WS-DATA                      PIC X(10) VALUE SPACES.
+       01  WS-DATA-R REDEFINES WS-DATA.
+           05  WS-VAL-DIA                PIC 99.
+           05  FILLER                    PIC X(01).
+           05  WS-VAL-MES                PIC 99.
+           05  FILLER                    PIC X(01).
+           05  WS-VAL-ANO                PIC 9(04).
+
+       01  WS-SWITCHES.
+           05  WS-PARM-EXISTE        PIC X(01) VALUE 'N'.
+               88  HA-PARM-DATA      VALUE 'S'.
+           05  WS-DATA-STATUS        PIC X(01) VALUE 'N'.
+               88  DATA-VALIDA       VALUE 'S'.
+               88  DATA-INVALIDA     VALUE 'N'.
+           05  WS-ANO-BISSEXTO       PIC X(01) VALUE 'N'.
+               88  EH-ANO-BISSEXTO   VALUE 'S'.
+           05  WS-DIA-UTIL           PIC X(01) VALUE 'N'.
+               88  EH-DIA-UTIL       VALUE 'S' FALSE 'N'.
+
+       77 WS-FS-PARM-DATA           PIC X(02) VALUE SPACES.
+       77 WS-FS-FERIADOS            PIC X(02) VALUE SPACES.
+       77 WS-FS-CALENDARIO          PIC X(02) VALUE SPACES.
+       77 WS-FS-JOBDUR              PIC X(02) VALUE SPACES.
+       77 WS-FS-JOB-LOG             PIC X(02) VALUE SPACES.
+       77 WS-RETORNO                PIC 9(02) VALUE ZEROS.
+
+       01  WS-ERRO-LINHA.
+           05  FILLER                PIC X(13) VALUE 'ERRO ARQUIVO='.
+           05  WS-ERRO-ARQUIVO       PIC X(08).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  FILLER                PIC X(10) VALUE 'OPERACAO='.
+           05  WS-ERRO-OPERACAO      PIC X(06).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  FILLER                PIC X(08) VALUE 'STATUS='.
+           05  WS-ERRO-STATUS        PIC X(02).
+           05  FILLER                PIC X(31) VALUE SPACES.
+
+      ******************************************************************
+      * Job start/end TIME capture for the duration log.
+      ******************************************************************
+       01  WS-HORA-INICIO.
+           05  WS-HI-HH              PIC 99.
+           05  WS-HI-MM              PIC 99.
+           05  WS-HI-SS              PIC 99.
+           05  WS-HI-CS              PIC 99.
+
+       01  WS-HORA-FIM.
+           05  WS-HF-HH              PIC 99.
+           05  WS-HF-MM              PIC 99.
+           05  WS-HF-SS              PIC 99.
+           05  WS-HF-CS              PIC 99.
+
+       77 WS-INICIO-CENTESIMOS      PIC 9(09) VALUE ZEROS.
+       77 WS-FIM-CENTESIMOS         PIC 9(09) VALUE ZEROS.
+       77 WS-DURACAO-CENTESIMOS     PIC 9(09) VALUE ZEROS.
+       77 WS-CENTESIMOS-POR-DIA     PIC 9(09) VALUE 8640000.
+
+      ******************************************************************
+      * Holiday table loaded from FERIADOS at start of run - dates
+      * the bank does not process payments (YYYYMMDD).
+      ******************************************************************
+       01  WS-TABELA-FERIADOS.
+           05  WS-FERIADO-ITEM       PIC 9(08)
+                                     OCCURS 50 TIMES
+                                     INDEXED BY WS-FERIADO-IDX.
+       77 WS-QTD-FERIADOS           PIC 9(03) VALUE ZEROS.
+
+       01  WS-DATA-AAAAMMDD.
+           05  WS-DATA-AAAA          PIC 9(04).
+           05  WS-DATA-MM            PIC 9(02).
+           05  WS-DATA-DD            PIC 9(02).
+
+      ******************************************************************
+      * Maximum day for each month - position 02 (February) is
+      * adjusted to 29 when WS-VAL-ANO is a leap year.
+      ******************************************************************
+       01  WS-TABELA-DIAS-MES.
+           05  FILLER                PIC 99 VALUE 31.
+           05  FILLER                PIC 99 VALUE 28.
+           05  FILLER                PIC 99 VALUE 31.
+           05  FILLER                PIC 99 VALUE 30.
+           05  FILLER                PIC 99 VALUE 31.
+           05  FILLER                PIC 99 VALUE 30.
+           05  FILLER                PIC 99 VALUE 31.
+           05  FILLER                PIC 99 VALUE 31.
+           05  FILLER                PIC 99 VALUE 30.
+           05  FILLER                PIC 99 VALUE 31.
+           05  FILLER                PIC 99 VALUE 30.
+           05  FILLER                PIC 99 VALUE 31.
+       01  WS-TABELA-DIAS-MES-R REDEFINES WS-TABELA-DIAS-MES.
+           05  WS-MAX-DIA-MES        OCCURS 12 TIMES PIC 99.
+
+       01  WS-RESTO-4                PIC 9(04) VALUE ZEROS.
+       01  WS-RESTO-100              PIC 9(04) VALUE ZEROS.
+       01  WS-RESTO-400              PIC 9(04) VALUE ZEROS.
+       01  WS-QUOCIENTE              PIC 9(06) VALUE ZEROS.
+
+      ******************************************************************
+      * Working fields for 3010-CALCULA-DIA-SEMANA (Zellers congruence)
+      * - the day of the week is computed for WS-DATA, the date being
+      * validated, instead of being taken from the system clock, so a
+      * PARM-DATA that differs from today still gets the right weekday.
+      ******************************************************************
+       77 WS-ZEL-MES                PIC 9(02) VALUE ZEROS.
+       77 WS-ZEL-ANO                PIC 9(04) VALUE ZEROS.
+       77 WS-ZEL-SECULO             PIC 9(02) VALUE ZEROS.
+       77 WS-ZEL-ANO-SECULO         PIC 9(02) VALUE ZEROS.
+       77 WS-ZEL-TERMO-MES          PIC 9(04) VALUE ZEROS.
+       77 WS-ZEL-SOMA               PIC 9(06) VALUE ZEROS.
+       77 WS-ZEL-QUOCIENTE          PIC 9(06) VALUE ZEROS.
+       77 WS-ZEL-RESTO              PIC 9(02) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LK-RETORNO                PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-RETORNO.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE       THRU 1000-EXIT
+           PERFORM 2000-VALIDAR-DATA     THRU 2000-EXIT
+
+           IF DATA-VALIDA
+               DISPLAY WS-DATA
+               PERFORM 3000-VERIFICA-DIA-UTIL THRU 3000-EXIT
+               IF NOT EH-DIA-UTIL
+                   MOVE 4 TO WS-RETORNO
+               END-IF
+           ELSE
+               DISPLAY 'DATA INVALIDA.......: ' WS-DATA
+               MOVE 16 TO WS-RETORNO
+           END-IF
+
+           PERFORM 9000-FINALIZE         THRU 9000-EXIT
+
+           MOVE WS-RETORNO TO RETURN-CODE
+           MOVE WS-RETORNO TO LK-RETORNO
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - capture today's date/time and load the
+      * as-of date parameter (falls back to today when none is found)
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN EXTEND JOB-LOG
+           IF WS-FS-JOB-LOG NOT = '00'
+               CLOSE JOB-LOG
+               OPEN OUTPUT JOB-LOG
+               IF WS-FS-JOB-LOG NOT = '00'
+                   DISPLAY 'ERRO ARQUIVO=JOBLOG OPERACAO=OPEN STATUS='
+                       WS-FS-JOB-LOG
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           ACCEPT WS-HORA-INICIO FROM TIME
+           COMPUTE WS-INICIO-CENTESIMOS =
+                   WS-HI-HH * 360000 + WS-HI-MM * 6000
+                 + WS-HI-SS * 100 + WS-HI-CS
+           ACCEPT WS-MOSTRA FROM DATE YYYYMMDD
+           ACCEPT WS-MOSTRA-DIA FROM DAY
+           ACCEPT WS-MOSTRA-DIA-DA-SEMANA FROM DAY-OF-WEEK
+           ACCEPT WS-MOSTRA-TIME FROM TIME
+           DISPLAY 'WS-MOSTRA: ' WS-MOSTRA
+           DISPLAY 'WS-MOSTRA: ' WS-MOSTRA-DIA
+           DISPLAY 'WS-MOSTRA: ' WS-MOSTRA-DIA-DA-SEMANA
+           DISPLAY 'WS-MOSTRA: ' WS-MOSTRA-TIME
+
+           PERFORM 1300-CARREGAR-FERIADOS THRU 1300-EXIT
+
+           OPEN INPUT PARM-DATA
+           IF WS-FS-PARM-DATA = '00'
+               READ PARM-DATA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-DATA-REG TO WS-DATA
+                       SET HA-PARM-DATA TO TRUE
+               END-READ
+               CLOSE PARM-DATA
+           END-IF
+
+           IF NOT HA-PARM-DATA
+               MOVE WS-MOSTRA(7:2)  TO WS-VAL-DIA
+               MOVE '/'             TO WS-DATA(3:1)
+               MOVE WS-MOSTRA(5:2)  TO WS-VAL-MES
+               MOVE '/'             TO WS-DATA(6:1)
+               MOVE WS-MOSTRA(1:4)  TO WS-VAL-ANO
+           END-IF
+
+           OPEN EXTEND CALENDARIO-LOG
+           IF WS-FS-CALENDARIO NOT = '00'
+               CLOSE CALENDARIO-LOG
+               OPEN OUTPUT CALENDARIO-LOG
+           END-IF
+           IF WS-FS-CALENDARIO NOT = '00'
+               MOVE 'CALENDLG' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-CALENDARIO TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1300-CARREGAR-FERIADOS - load the bank-holiday table for the
+      * current run (missing file simply means no holidays on record)
+      ******************************************************************
+       1300-CARREGAR-FERIADOS.
+           OPEN INPUT FERIADOS
+           IF WS-FS-FERIADOS = '00'
+               SET WS-FERIADO-IDX TO 1
+               PERFORM 1310-LER-FERIADO THRU 1310-EXIT
+                   UNTIL WS-FS-FERIADOS = '10'
+                      OR WS-FERIADO-IDX > 50
+               CLOSE FERIADOS
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+       1310-LER-FERIADO.
+           READ FERIADOS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE FERIADO-REG TO WS-FERIADO-ITEM (WS-FERIADO-IDX)
+                   ADD 1 TO WS-QTD-FERIADOS
+                   SET WS-FERIADO-IDX UP BY 1
+           END-READ.
+       1310-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-VALIDAR-DATA - reject a calendar date that cannot exist:
+      * month out of 1-12, day out of 1-31, or 29/02 outside a leap
+      * year
+      ******************************************************************
+       2000-VALIDAR-DATA.
+           SET DATA-INVALIDA TO TRUE
+
+           IF WS-VAL-MES < 1 OR WS-VAL-MES > 12
+               GO TO 2000-EXIT
+           END-IF
+
+           PERFORM 2100-VERIFICA-BISSEXTO THRU 2100-EXIT
+
+           IF WS-VAL-MES = 02 AND EH-ANO-BISSEXTO
+               MOVE 29 TO WS-MAX-DIA-MES (02)
+           ELSE
+               MOVE 28 TO WS-MAX-DIA-MES (02)
+           END-IF
+
+           IF WS-VAL-DIA < 1
+              OR WS-VAL-DIA > WS-MAX-DIA-MES (WS-VAL-MES)
+               GO TO 2000-EXIT
+           END-IF
+
+           SET DATA-VALIDA TO TRUE.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-VERIFICA-BISSEXTO - divisible by 4 and not by 100, or
+      * divisible by 400
+      ******************************************************************
+       2100-VERIFICA-BISSEXTO.
+           MOVE 'N' TO WS-ANO-BISSEXTO
+           DIVIDE WS-VAL-ANO BY 4   GIVING WS-QUOCIENTE
+                                    REMAINDER WS-RESTO-4
+           DIVIDE WS-VAL-ANO BY 100 GIVING WS-QUOCIENTE
+                                    REMAINDER WS-RESTO-100
+           DIVIDE WS-VAL-ANO BY 400 GIVING WS-QUOCIENTE
+                                    REMAINDER WS-RESTO-400
+
+           IF WS-RESTO-4 = ZEROS AND WS-RESTO-100 NOT = ZEROS
+               SET EH-ANO-BISSEXTO TO TRUE
+           END-IF
+           IF WS-RESTO-400 = ZEROS
+               SET EH-ANO-BISSEXTO TO TRUE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-VERIFICA-DIA-UTIL - Saturday, Sunday or a listed holiday
+      * makes this a non-processing day for the batch scheduler
+      ******************************************************************
+       3000-VERIFICA-DIA-UTIL.
+           SET EH-DIA-UTIL TO TRUE
+           MOVE WS-VAL-ANO TO WS-DATA-AAAA
+           MOVE WS-VAL-MES TO WS-DATA-MM
+           MOVE WS-VAL-DIA TO WS-DATA-DD
+
+           PERFORM 3010-CALCULA-DIA-SEMANA THRU 3010-EXIT
+
+           IF WS-NUM-DIA-SEMANA = 6 OR WS-NUM-DIA-SEMANA = 7
+               SET EH-DIA-UTIL TO FALSE
+           ELSE
+               IF WS-QTD-FERIADOS > ZEROS
+                   SET WS-FERIADO-IDX TO 1
+                   SEARCH WS-FERIADO-ITEM
+                       AT END
+                           CONTINUE
+                       WHEN WS-FERIADO-ITEM (WS-FERIADO-IDX)
+                                           = WS-DATA-AAAAMMDD
+                           SET EH-DIA-UTIL TO FALSE
+                   END-SEARCH
+               END-IF
+           END-IF
+
+           IF EH-DIA-UTIL
+               DISPLAY 'DIA UTIL PARA PROCESSAMENTO: SIM'
+           ELSE
+               DISPLAY 'DIA UTIL PARA PROCESSAMENTO: NAO'
+           END-IF
+
+           MOVE WS-DATA-AAAAMMDD TO CL-DATA
+           MOVE WS-NUM-DIA-SEMANA TO CL-DIA-SEMANA
+           IF EH-DIA-UTIL
+               MOVE 'S' TO CL-DIA-UTIL
+           ELSE
+               MOVE 'N' TO CL-DIA-UTIL
+           END-IF
+           WRITE CALENDARIO-LOG-REG
+           IF WS-FS-CALENDARIO NOT = '00'
+               MOVE 'CALENDLG' TO WS-ERRO-ARQUIVO
+               MOVE 'WRITE'    TO WS-ERRO-OPERACAO
+               MOVE WS-FS-CALENDARIO TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3010-CALCULA-DIA-SEMANA - Zeller's congruence for WS-VAL-ANO/
+      * WS-VAL-MES/WS-VAL-DIA, converted to the ISO day number this
+      * suite uses throughout (1=segunda ... 7=domingo).  Computed from
+      * the as-of date under validation, not from the run date, so a
+      * PARM-DATA in the past or future still gets a correct weekday.
+      ******************************************************************
+       3010-CALCULA-DIA-SEMANA.
+           MOVE WS-VAL-MES TO WS-ZEL-MES
+           MOVE WS-VAL-ANO TO WS-ZEL-ANO
+           IF WS-VAL-MES < 3
+               ADD 12 TO WS-ZEL-MES
+               SUBTRACT 1 FROM WS-ZEL-ANO
+           END-IF
+
+           DIVIDE WS-ZEL-ANO BY 100 GIVING WS-ZEL-SECULO
+                                    REMAINDER WS-ZEL-ANO-SECULO
+
+           COMPUTE WS-ZEL-TERMO-MES = (13 * (WS-ZEL-MES + 1)) / 5
+
+           COMPUTE WS-ZEL-SOMA =
+                     WS-VAL-DIA
+                   + WS-ZEL-TERMO-MES
+                   + WS-ZEL-ANO-SECULO
+                   + (WS-ZEL-ANO-SECULO / 4)
+                   + (WS-ZEL-SECULO / 4)
+                   + (5 * WS-ZEL-SECULO)
+
+           DIVIDE WS-ZEL-SOMA BY 7 GIVING WS-ZEL-QUOCIENTE
+                                  REMAINDER WS-ZEL-RESTO
+
+           IF WS-ZEL-RESTO < 2
+               COMPUTE WS-NUM-DIA-SEMANA = WS-ZEL-RESTO + 6
+           ELSE
+               COMPUTE WS-NUM-DIA-SEMANA = WS-ZEL-RESTO - 1
+           END-IF.
+       3010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9000-FINALIZE - close the files opened for this run and log
+      * how long the job took
+      ******************************************************************
+       9000-FINALIZE.
+           PERFORM 9100-GRAVA-DURACAO THRU 9100-EXIT
+           CLOSE CALENDARIO-LOG
+           CLOSE JOB-LOG.
+       9000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9100-GRAVA-DURACAO - compute elapsed run time and append it to
+      * the job-duration log (handles a run that crosses midnight)
+      ******************************************************************
+       9100-GRAVA-DURACAO.
+           ACCEPT WS-HORA-FIM FROM TIME
+           COMPUTE WS-FIM-CENTESIMOS =
+                   WS-HF-HH * 360000 + WS-HF-MM * 6000
+                 + WS-HF-SS * 100 + WS-HF-CS
+
+           IF WS-FIM-CENTESIMOS >= WS-INICIO-CENTESIMOS
+               COMPUTE WS-DURACAO-CENTESIMOS =
+                       WS-FIM-CENTESIMOS - WS-INICIO-CENTESIMOS
+           ELSE
+               COMPUTE WS-DURACAO-CENTESIMOS =
+                       WS-CENTESIMOS-POR-DIA
+                     - WS-INICIO-CENTESIMOS + WS-FIM-CENTESIMOS
+           END-IF
+
+           MOVE 'PROGDATE' TO JD-PROGRAMA
+           MOVE WS-MOSTRA  TO JD-DATA
+           MOVE WS-HORA-INICIO TO JD-HORA-INICIO
+           MOVE WS-HORA-FIM    TO JD-HORA-FIM
+
+           DIVIDE WS-DURACAO-CENTESIMOS BY 360000
+               GIVING JD-DUR-HH
+               REMAINDER WS-DURACAO-CENTESIMOS
+           DIVIDE WS-DURACAO-CENTESIMOS BY 6000
+               GIVING JD-DUR-MM
+               REMAINDER WS-DURACAO-CENTESIMOS
+           DIVIDE WS-DURACAO-CENTESIMOS BY 100
+               GIVING JD-DUR-SS
+               REMAINDER JD-DUR-CS
+
+           OPEN EXTEND JOB-DURATION-LOG
+           IF WS-FS-JOBDUR NOT = '00'
+               CLOSE JOB-DURATION-LOG
+               OPEN OUTPUT JOB-DURATION-LOG
+           END-IF
+           WRITE JOB-DURATION-LOG-REG
+           IF WS-FS-JOBDUR NOT = '00'
+               MOVE 'JOBDURLG' TO WS-ERRO-ARQUIVO
+               MOVE 'WRITE'    TO WS-ERRO-OPERACAO
+               MOVE WS-FS-JOBDUR TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+           CLOSE JOB-DURATION-LOG
+           DISPLAY 'DURACAO DO JOB......: ' JD-DURACAO.
+       9100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-ERROR-PARAGRAPH - standard error handler: log the failing
+      * file/operation/status to JOB-LOG and abend the run.
+      ******************************************************************
+       8000-ERROR-PARAGRAPH.
+           MOVE WS-ERRO-LINHA TO JOB-LOG-REG
+           WRITE JOB-LOG-REG
+           DISPLAY WS-ERRO-LINHA
+           CLOSE JOB-LOG
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       8000-EXIT.
+           EXIT.
+       END PROGRAM PROGDATE.
