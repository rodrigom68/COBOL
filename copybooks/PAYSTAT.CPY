@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Author: Rodrigo Ferreira da Silva
+      * Date: 08/08/2026
+      * Purpose: shared payment-status field for every program that
+      *          confirms, rejects, reverses or corrects a payment -
+      *          one definition instead of each program redefining its
+      *          own WS-PAGTO flag from scratch.
+      ******************************************************************
+       01  PAGTO-STATUS-REG.
+           05  PAGTO-STATUS-COD          PIC X(01) VALUE 'P'.
+               88  PAGTO-PENDENTE        VALUE 'P'.
+               88  PAGTO-CONFIRMADO      VALUE 'C'.
+               88  PAGTO-REJEITADO       VALUE 'R'.
+               88  PAGTO-REVERTIDO       VALUE 'V'.
+               88  PAGTO-CORRIGIDO       VALUE 'G'.
