@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Author: Rodrigo Ferreira da Silva
+      * Date: 08/08/2026
+      * Purpose: shared accounts-payable record fields - vendor id,
+      *          vendor name, invoice number, amount, currency and due
+      *          date - so every program that carries a payment record
+      *          uses one consistent layout instead of each program
+      *          reinventing the fields around a bare status flag.
+      *          COPY this with REPLACING, one pseudo-text pair per
+      *          field, swapping the PG- prefix for the caller's own
+      *          record prefix (pseudo-text REPLACING matches whole
+      *          tokens only, so a single ==PG== BY ==xx== pair will
+      *          not touch the PG- inside PG-FORN-ID etc.), e.g.
+      *              COPY PAYREC
+      *                  REPLACING ==PG-FORN-ID==   BY ==PT-FORN-ID==
+      *                            ==PG-FORN-NOME== BY ==PT-FORN-NOME==
+      *                            ==PG-NOTA-FISC== BY ==PT-NOTA-FISC==
+      *                            ==PG-VALOR==     BY ==PT-VALOR==
+      *                            ==PG-MOEDA==     BY ==PT-MOEDA==
+      *                            ==PG-VENCTO==    BY ==PT-VENCTO==.
+      ******************************************************************
+       05  PG-FORN-ID                PIC 9(05).
+       05  PG-FORN-NOME              PIC X(20).
+       05  PG-NOTA-FISC              PIC X(10).
+       05  PG-VALOR                  PIC 9(09)V99.
+       05  PG-MOEDA                  PIC X(03).
+       05  PG-VENCTO                 PIC 9(08).
