@@ -0,0 +1,423 @@
+      ******************************************************************
+      * Author: Rodrigo Ferreira da Silva
+      * Date: 08/08/2026
+      * Purpose: week-over-week exception report - compares the days
+      *          the business-day calendar (CALENDARIO-LOG, written by
+      *          PROGDATE) flagged as valid processing days against the
+      *          days PROGCOMM's payment-confirmation batch actually
+      *          logged a run (PAYRUN-LOG), and lists every scheduled
+      *          window that did not run.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * 08/08/2026 RFS  First cut of the scheduled-vs-actual exception
+      *                 report.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGEXCP IS INITIAL PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALENDARIO-LOG ASSIGN TO "CALENDLG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CALENDARIO.
+           SELECT PAYRUN-LOG     ASSIGN TO "PAYRUNLG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PAYRUN-LOG.
+           SELECT PARM-DATA      ASSIGN TO "PARMDATA"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-PARM-DATA.
+           SELECT EXCEPTION-RPT  ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EXCEPTION-RPT.
+           SELECT JOB-LOG        ASSIGN TO "JOBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-JOB-LOG.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALENDARIO-LOG
+           RECORDING MODE IS F.
+       01  CALENDARIO-LOG-REG.
+           05  CL-DATA                   PIC 9(08).
+           05  FILLER                    PIC X(01).
+           05  CL-DIA-SEMANA             PIC 9(01).
+           05  FILLER                    PIC X(01).
+           05  CL-DIA-UTIL               PIC X(01).
+               88  CL-EH-DIA-UTIL        VALUE 'S'.
+
+       FD  PAYRUN-LOG
+           RECORDING MODE IS F.
+       01  PAYRUN-LOG-REG.
+           05  PL-DATA                   PIC 9(08).
+
+       FD  PARM-DATA
+           RECORDING MODE IS F.
+       01  PARM-DATA-REG                 PIC X(10).
+
+       FD  EXCEPTION-RPT
+           RECORDING MODE IS F.
+       01  EXCEPTION-RPT-REG              PIC X(80).
+
+       FD  JOB-LOG
+           RECORDING MODE IS F.
+       01  JOB-LOG-REG                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-CALENDARIO     PIC X(01) VALUE 'N'.
+               88  FIM-CALENDARIO    VALUE 'S'.
+           05  WS-PARM-DATA-STATUS   PIC X(01) VALUE 'N'.
+               88  HA-PARM-DATA      VALUE 'S'.
+
+       01  WS-CONTADORES.
+           05  WS-QTD-DIAS-UTEIS     PIC 9(05) VALUE ZEROS.
+           05  WS-QTD-EXCECOES       PIC 9(05) VALUE ZEROS.
+
+      ******************************************************************
+      * As-of date for the week-over-week window (PARM-DATA, same
+      * DD/MM/AAAA layout teste03 uses - defaults to today when no
+      * PARM-DATA record is on file).  Only CALENDARIO-LOG entries
+      * within the last 7 days of this date are compared against
+      * PAYRUN-LOG, so a reported gap ages out once it has scrolled
+      * past the window instead of being re-reported forever.
+      ******************************************************************
+       01  WS-REF-DATA                   PIC X(10) VALUE SPACES.
+       01  WS-REF-DATA-R REDEFINES WS-REF-DATA.
+           05  WS-REF-DIA                PIC 99.
+           05  FILLER                    PIC X.
+           05  WS-REF-MES                PIC 99.
+           05  FILLER                    PIC X.
+           05  WS-REF-ANO                PIC 9(04).
+       77 WS-MOSTRA                  PIC X(08) VALUE SPACES.
+       77 WS-REF-JULIANO            PIC 9(07) VALUE ZEROS.
+       77 WS-CL-JULIANO             PIC 9(07) VALUE ZEROS.
+       77 WS-JUL-DIFERENCA          PIC S9(07) VALUE ZEROS.
+
+      ******************************************************************
+      * Working fields for 9100-CALCULA-DIA-JULIANO - the standard
+      * Julian day number algorithm, used here only to tell how many
+      * calendar days apart two YYYYMMDD dates are, with no intrinsic
+      * FUNCTION calls and no month-length table to maintain.
+      ******************************************************************
+       77 WS-JUL-ANO                PIC 9(04) VALUE ZEROS.
+       77 WS-JUL-MES                PIC 9(02) VALUE ZEROS.
+       77 WS-JUL-DIA                PIC 9(02) VALUE ZEROS.
+       77 WS-JUL-A                  PIC 9(04) VALUE ZEROS.
+       77 WS-JUL-Y                  PIC 9(04) VALUE ZEROS.
+       77 WS-JUL-M                  PIC 9(04) VALUE ZEROS.
+       77 WS-JUL-NUMERO             PIC 9(07) VALUE ZEROS.
+
+      ******************************************************************
+      * Dates PROGCOMM actually logged a run for, loaded once at the
+      * start of the run from PAYRUN-LOG.
+      ******************************************************************
+       01  WS-TABELA-EXECUCOES.
+           05  WS-EXEC-ITEM          PIC 9(08)
+                                     OCCURS 370 TIMES
+                                     INDEXED BY WS-EXEC-IDX.
+       77 WS-QTD-EXECUCOES          PIC 9(03) VALUE ZEROS.
+
+       77 WS-FS-CALENDARIO          PIC X(02) VALUE SPACES.
+       77 WS-FS-PAYRUN-LOG          PIC X(02) VALUE SPACES.
+       77 WS-FS-EXCEPTION-RPT       PIC X(02) VALUE SPACES.
+       77 WS-FS-JOB-LOG             PIC X(02) VALUE SPACES.
+       77 WS-FS-PARM-DATA           PIC X(02) VALUE SPACES.
+
+       01  WS-ERRO-LINHA.
+           05  FILLER                PIC X(13) VALUE 'ERRO ARQUIVO='.
+           05  WS-ERRO-ARQUIVO       PIC X(08).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  FILLER                PIC X(10) VALUE 'OPERACAO='.
+           05  WS-ERRO-OPERACAO      PIC X(06).
+           05  FILLER                PIC X(01) VALUE SPACE.
+           05  FILLER                PIC X(08) VALUE 'STATUS='.
+           05  WS-ERRO-STATUS        PIC X(02).
+           05  FILLER                PIC X(31) VALUE SPACES.
+
+      ******************************************************************
+      * Report headings and detail lines.
+      ******************************************************************
+       01  WS-REPORT-TITULO.
+           05  FILLER                PIC X(40)
+               VALUE 'RELATORIO DE JANELAS DE BATCH NAO EXECUT'.
+           05  FILLER                PIC X(04) VALUE 'ADAS'.
+           05  FILLER                PIC X(36) VALUE SPACES.
+
+       01  WS-REPORT-EXCECAO-LINHA.
+           05  FILLER                PIC X(14) VALUE 'DIA SEM EXEC.'.
+           05  FILLER                PIC X(01) VALUE ':'.
+           05  WS-REPORT-EXC-DATA    PIC 9(08).
+           05  FILLER                PIC X(57) VALUE SPACES.
+
+       01  WS-REPORT-TOTAL-UTEIS-LINHA.
+           05  FILLER                PIC X(27)
+               VALUE 'TOTAL DE DIAS UTEIS NO LOG.'.
+           05  FILLER                PIC X(01) VALUE ':'.
+           05  WS-REPORT-QTD-UTEIS   PIC ZZZZ9.
+           05  FILLER                PIC X(47) VALUE SPACES.
+
+       01  WS-REPORT-TOTAL-EXCEC-LINHA.
+           05  FILLER                PIC X(27)
+               VALUE 'TOTAL DE JANELAS NAO EXEC..'.
+           05  FILLER                PIC X(01) VALUE ':'.
+           05  WS-REPORT-QTD-EXCEC   PIC ZZZZ9.
+           05  FILLER                PIC X(47) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LK-RETORNO                PIC 9(02).
+
+       PROCEDURE DIVISION USING LK-RETORNO.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE      THRU 1000-EXIT
+           PERFORM 2000-PROCESS-CALEND  THRU 2000-EXIT
+               UNTIL FIM-CALENDARIO
+           PERFORM 3000-FINALIZE        THRU 3000-EXIT
+           MOVE ZERO TO LK-RETORNO
+           MOVE ZERO TO RETURN-CODE
+           GOBACK.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the logs and load the actual-run table
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN EXTEND JOB-LOG
+           IF WS-FS-JOB-LOG NOT = '00'
+               CLOSE JOB-LOG
+               OPEN OUTPUT JOB-LOG
+               IF WS-FS-JOB-LOG NOT = '00'
+                   DISPLAY 'ERRO ARQUIVO=JOBLOG OPERACAO=OPEN STATUS='
+                       WS-FS-JOB-LOG
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF
+
+           OPEN INPUT PAYRUN-LOG
+           IF WS-FS-PAYRUN-LOG = '00'
+               SET WS-EXEC-IDX TO 1
+               PERFORM 1100-LER-EXECUCAO THRU 1100-EXIT
+                   UNTIL WS-FS-PAYRUN-LOG = '10'
+                      OR WS-EXEC-IDX > 370
+               CLOSE PAYRUN-LOG
+           END-IF
+
+           PERFORM 1050-CARREGAR-DATA-REF THRU 1050-EXIT
+
+           OPEN INPUT CALENDARIO-LOG
+           IF WS-FS-CALENDARIO NOT = '00'
+               MOVE 'CALENDLG' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-CALENDARIO TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           OPEN OUTPUT EXCEPTION-RPT
+           IF WS-FS-EXCEPTION-RPT NOT = '00'
+               MOVE 'EXCPRPT' TO WS-ERRO-ARQUIVO
+               MOVE 'OPEN'    TO WS-ERRO-OPERACAO
+               MOVE WS-FS-EXCEPTION-RPT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF
+
+           MOVE WS-REPORT-TITULO TO EXCEPTION-RPT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT
+
+           PERFORM 2100-READ-CALENDARIO THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1050-CARREGAR-DATA-REF - establish the as-of date for the
+      * 7-day window: PARM-DATA if present, else today
+      ******************************************************************
+       1050-CARREGAR-DATA-REF.
+           OPEN INPUT PARM-DATA
+           IF WS-FS-PARM-DATA = '00'
+               READ PARM-DATA
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-DATA-REG TO WS-REF-DATA
+                       SET HA-PARM-DATA TO TRUE
+               END-READ
+               CLOSE PARM-DATA
+           END-IF
+
+           IF NOT HA-PARM-DATA
+               ACCEPT WS-MOSTRA FROM DATE YYYYMMDD
+               MOVE WS-MOSTRA(7:2) TO WS-REF-DIA
+               MOVE '/'            TO WS-REF-DATA(3:1)
+               MOVE WS-MOSTRA(5:2) TO WS-REF-MES
+               MOVE '/'            TO WS-REF-DATA(6:1)
+               MOVE WS-MOSTRA(1:4) TO WS-REF-ANO
+           END-IF
+
+           MOVE WS-REF-ANO TO WS-JUL-ANO
+           MOVE WS-REF-MES TO WS-JUL-MES
+           MOVE WS-REF-DIA TO WS-JUL-DIA
+           PERFORM 9100-CALCULA-DIA-JULIANO THRU 9100-EXIT
+           MOVE WS-JUL-NUMERO TO WS-REF-JULIANO.
+       1050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-LER-EXECUCAO - read one actual-run date into the table
+      ******************************************************************
+       1100-LER-EXECUCAO.
+           READ PAYRUN-LOG
+               AT END
+                   MOVE '10' TO WS-FS-PAYRUN-LOG
+               NOT AT END
+                   MOVE PL-DATA TO WS-EXEC-ITEM (WS-EXEC-IDX)
+                   ADD 1 TO WS-QTD-EXECUCOES
+                   SET WS-EXEC-IDX UP BY 1
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-CALEND - for every business day on the calendar
+      * log, within the last 7 days of the as-of date, with no
+      * matching run date, write an exception line.  Older entries are
+      * outside the week-over-week window and are left alone.
+      ******************************************************************
+       2000-PROCESS-CALEND.
+           MOVE CL-DATA(1:4) TO WS-JUL-ANO
+           MOVE CL-DATA(5:2) TO WS-JUL-MES
+           MOVE CL-DATA(7:2) TO WS-JUL-DIA
+           PERFORM 9100-CALCULA-DIA-JULIANO THRU 9100-EXIT
+           MOVE WS-JUL-NUMERO TO WS-CL-JULIANO
+           COMPUTE WS-JUL-DIFERENCA = WS-REF-JULIANO - WS-CL-JULIANO
+
+           IF WS-JUL-DIFERENCA >= 0 AND WS-JUL-DIFERENCA < 7
+               IF CL-EH-DIA-UTIL
+                   ADD 1 TO WS-QTD-DIAS-UTEIS
+                   PERFORM 2010-BUSCAR-EXECUCAO THRU 2010-EXIT
+               END-IF
+           END-IF
+           PERFORM 2100-READ-CALENDARIO THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2010-BUSCAR-EXECUCAO - if CL-DATA is not in the actual-run
+      * table, the scheduled window did not run - report it
+      ******************************************************************
+       2010-BUSCAR-EXECUCAO.
+           IF WS-QTD-EXECUCOES > ZEROS
+               SET WS-EXEC-IDX TO 1
+               SEARCH WS-EXEC-ITEM
+                   AT END
+                       PERFORM 2020-ESCREVER-EXCECAO THRU 2020-EXIT
+                   WHEN WS-EXEC-ITEM (WS-EXEC-IDX) = CL-DATA
+                       CONTINUE
+               END-SEARCH
+           ELSE
+               PERFORM 2020-ESCREVER-EXCECAO THRU 2020-EXIT
+           END-IF.
+       2010-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2020-ESCREVER-EXCECAO - write one exception detail line
+      ******************************************************************
+       2020-ESCREVER-EXCECAO.
+           ADD 1 TO WS-QTD-EXCECOES
+           MOVE CL-DATA TO WS-REPORT-EXC-DATA
+           MOVE WS-REPORT-EXCECAO-LINHA TO EXCEPTION-RPT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT.
+       2020-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-READ-CALENDARIO - read the next business-day calendar
+      * entry
+      ******************************************************************
+       2100-READ-CALENDARIO.
+           READ CALENDARIO-LOG
+               AT END
+                   SET FIM-CALENDARIO TO TRUE
+           END-READ
+           IF WS-FS-CALENDARIO NOT = '00' AND NOT = '10'
+               MOVE 'CALENDLG' TO WS-ERRO-ARQUIVO
+               MOVE 'READ'     TO WS-ERRO-OPERACAO
+               MOVE WS-FS-CALENDARIO TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-FINALIZE - write the totals and close the files
+      ******************************************************************
+       3000-FINALIZE.
+           MOVE WS-QTD-DIAS-UTEIS TO WS-REPORT-QTD-UTEIS
+           MOVE WS-REPORT-TOTAL-UTEIS-LINHA TO EXCEPTION-RPT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT
+
+           MOVE WS-QTD-EXCECOES TO WS-REPORT-QTD-EXCEC
+           MOVE WS-REPORT-TOTAL-EXCEC-LINHA TO EXCEPTION-RPT-REG
+           PERFORM 5100-WRITE-REPORT-LINE THRU 5100-EXIT
+
+           CLOSE CALENDARIO-LOG
+           CLOSE EXCEPTION-RPT
+           CLOSE JOB-LOG
+           DISPLAY 'DIAS UTEIS NO LOG.....: ' WS-QTD-DIAS-UTEIS
+           DISPLAY 'JANELAS NAO EXECUTADAS: ' WS-QTD-EXCECOES.
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 5100-WRITE-REPORT-LINE - write one exception-report line and
+      * check the resulting status
+      ******************************************************************
+       5100-WRITE-REPORT-LINE.
+           WRITE EXCEPTION-RPT-REG
+           IF WS-FS-EXCEPTION-RPT NOT = '00'
+               MOVE 'EXCPRPT' TO WS-ERRO-ARQUIVO
+               MOVE 'WRITE'   TO WS-ERRO-OPERACAO
+               MOVE WS-FS-EXCEPTION-RPT TO WS-ERRO-STATUS
+               PERFORM 8000-ERROR-PARAGRAPH THRU 8000-EXIT
+           END-IF.
+       5100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9100-CALCULA-DIA-JULIANO - Julian day number for WS-JUL-ANO/
+      * WS-JUL-MES/WS-JUL-DIA, returned in WS-JUL-NUMERO.  Gives two
+      * dates a single comparable integer so "how many days apart" is
+      * a plain subtraction instead of a month/year borrow.
+      ******************************************************************
+       9100-CALCULA-DIA-JULIANO.
+           COMPUTE WS-JUL-A = (14 - WS-JUL-MES) / 12
+           COMPUTE WS-JUL-Y = WS-JUL-ANO + 4800 - WS-JUL-A
+           COMPUTE WS-JUL-M = WS-JUL-MES + (12 * WS-JUL-A) - 3
+
+           COMPUTE WS-JUL-NUMERO =
+                     WS-JUL-DIA
+                   + (((153 * WS-JUL-M) + 2) / 5)
+                   + (365 * WS-JUL-Y)
+                   + (WS-JUL-Y / 4)
+                   - (WS-JUL-Y / 100)
+                   + (WS-JUL-Y / 400)
+                   - 32045.
+       9100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8000-ERROR-PARAGRAPH - standard error handler: log the failing
+      * file/operation/status to JOB-LOG and abend the run.
+      ******************************************************************
+       8000-ERROR-PARAGRAPH.
+           MOVE WS-ERRO-LINHA TO JOB-LOG-REG
+           WRITE JOB-LOG-REG
+           DISPLAY WS-ERRO-LINHA
+           CLOSE JOB-LOG
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+       8000-EXIT.
+           EXIT.
+       END PROGRAM PROGEXCP.
