@@ -0,0 +1,92 @@
+      ******************************************************************
+      * Author: Rodrigo Ferreira da Silva
+      * Date: 08/08/2026
+      * Purpose: single operator front end that CALLs the day's COBOL
+      *          utilities as subprograms instead of four separate
+      *          manual compiles/runs.
+      * Tectonics: cobc
+      ******************************************************************
+      * Modification History
+      * 08/08/2026 RFS  First cut of the numbered menu driver.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGMENU.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-OPCAO                 PIC 9(01) VALUE ZEROS.
+           88  OPCAO-TOTAIS         VALUE 1.
+           88  OPCAO-DATA           VALUE 2.
+           88  OPCAO-REGISTRO       VALUE 3.
+           88  OPCAO-PAGAMENTO      VALUE 4.
+           88  OPCAO-EXCECOES       VALUE 5.
+           88  OPCAO-RECONCILIA     VALUE 6.
+           88  OPCAO-SAIR           VALUE 9.
+           88  OPCAO-VALIDA         VALUES 1 THRU 6, 9.
+
+       01  WS-SWITCHES.
+           05  WS-FIM-MENU           PIC X(01) VALUE 'N'.
+               88  FIM-MENU          VALUE 'S'.
+
+       01  LK-RETORNO                PIC 9(02) VALUE ZEROS.
+
+       01  WS-TITULO-MENU.
+           05  FILLER                PIC X(37)
+               VALUE '===== MENU DE UTILITARIOS COBOL ====='.
+
+       PROCEDURE DIVISION.
+      ******************************************************************
+      * 0000-MAINLINE
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-EXIBE-MENU THRU 1000-EXIT
+               UNTIL FIM-MENU
+           DISPLAY 'FIM DO PROGMENU.'
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-EXIBE-MENU - show the numbered menu and dispatch on the
+      * operator's choice
+      ******************************************************************
+       1000-EXIBE-MENU.
+           DISPLAY WS-TITULO-MENU
+           DISPLAY '1 - TOTAIS DE PARES DE NUMEROS (teste01)'
+           DISPLAY '2 - VERIFICACAO DE DATA / DIA UTIL (PROGDATE)'
+           DISPLAY '3 - ATUALIZACAO DE REGISTRO (PROGREG)'
+           DISPLAY '4 - CONFIRMACAO DE PAGAMENTOS (PROGCOMM)'
+           DISPLAY '5 - JANELAS DE BATCH NAO EXECUTADAS (PROGEXCP)'
+           DISPLAY '6 - RECONCILIACAO DE PAGAMENTOS (PROGRECON)'
+           DISPLAY '9 - SAIR'
+           DISPLAY 'DIGITE A OPCAO: '
+           ACCEPT WS-OPCAO
+
+           IF NOT OPCAO-VALIDA
+               DISPLAY 'OPCAO INVALIDA, TENTE NOVAMENTE.'
+               GO TO 1000-EXIT
+           END-IF
+
+           EVALUATE TRUE
+               WHEN OPCAO-TOTAIS
+                   CALL 'teste01'  USING LK-RETORNO
+                   DISPLAY 'RETORNO DO teste01.: ' LK-RETORNO
+               WHEN OPCAO-DATA
+                   CALL 'PROGDATE' USING LK-RETORNO
+                   DISPLAY 'RETORNO DO PROGDATE: ' LK-RETORNO
+               WHEN OPCAO-REGISTRO
+                   CALL 'PROGREG'  USING LK-RETORNO
+                   DISPLAY 'RETORNO DO PROGREG.: ' LK-RETORNO
+               WHEN OPCAO-PAGAMENTO
+                   CALL 'PROGCOMM' USING LK-RETORNO
+                   DISPLAY 'RETORNO DO PROGCOMM: ' LK-RETORNO
+               WHEN OPCAO-EXCECOES
+                   CALL 'PROGEXCP' USING LK-RETORNO
+                   DISPLAY 'RETORNO DO PROGEXCP: ' LK-RETORNO
+               WHEN OPCAO-RECONCILIA
+                   CALL 'PROGRECON' USING LK-RETORNO
+                   DISPLAY 'RETORNO DO PROGRECON: ' LK-RETORNO
+               WHEN OPCAO-SAIR
+                   SET FIM-MENU TO TRUE
+           END-EVALUATE.
+       1000-EXIT.
+           EXIT.
+       END PROGRAM PROGMENU.
